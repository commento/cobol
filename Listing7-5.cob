@@ -7,6 +7,22 @@ FILE-CONTROL.
        SELECT GADGETSTOCKFILE ASSIGN TO "GadgetStock.dat"
            ORGANIZATION IS SEQUENTIAL.
 
+       SELECT STOCKVALUATIONREPORT ASSIGN TO "Listing7-5.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT DUPLICATESFILE ASSIGN TO "Listing7-5Dups.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT GLFEEDFILE ASSIGN TO "Listing7-5GL.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT STOCKREVIEWFILE ASSIGN TO "Listing7-5Review.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPERATIONSLOGFILE ASSIGN TO "OperationsLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OPERATIONSLOGFILESTATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD     GADGETSTOCKFILE.
@@ -17,7 +33,60 @@ FD     GADGETSTOCKFILE.
        02  QTYINSTOCK  PIC 9(4).
        02  PRICE       PIC 9(4)V99.
 
+FD     STOCKVALUATIONREPORT.
+01     VALUATIONPRINTLINE       PIC X(47).
+
+FD     DUPLICATESFILE.
+01     DUPLICATEREC.
+       02 DUPGADGETID           PIC 9(6).
+       02 FILLER                PIC XXX VALUE " - ".
+       02 FILLER                PIC X(40)
+               VALUE "DUPLICATE GADGETID - RECORD NOT ADDED".
+
+FD     GLFEEDFILE.
+01     GLFEEDREC.
+       02 GLACCOUNTCODE         PIC X(6).
+       02 FILLER                PIC X      VALUE SPACE.
+       02 GLPERIOD              PIC 9(8).
+       02 FILLER                PIC X      VALUE SPACE.
+       02 GLAMOUNT              PIC 9(8)V99.
+
+FD     STOCKREVIEWFILE.
+01     STOCKREVIEWREC.
+       02 REVGADGETID           PIC 9(6).
+       02 FILLER                PIC X      VALUE SPACE.
+       02 REVGADGETNAME         PIC X(30).
+       02 FILLER                PIC X      VALUE SPACE.
+       02 REVQTYINSTOCK         PIC 9(4).
+       02 FILLER                PIC X      VALUE SPACE.
+       02 REVPRICE              PIC 9(4)V99.
+       02 FILLER                PIC X      VALUE SPACE.
+       02 REVREASON             PIC X(24).
+
+FD     OPERATIONSLOGFILE.
+01     OPERATIONSLOGREC.
+       02 OPLOGJOBNAME          PIC X(12).
+       02 FILLER                PIC X       VALUE SPACE.
+       02 OPLOGRUNDATE          PIC 9(8).
+       02 FILLER                PIC X       VALUE SPACE.
+       02 OPLOGRECORDSIN        PIC 9(7).
+       02 FILLER                PIC X       VALUE SPACE.
+       02 OPLOGRECORDSOUT       PIC 9(7).
+       02 FILLER                PIC X       VALUE SPACE.
+       02 OPLOGREJECTS          PIC 9(7).
+
 WORKING-STORAGE SECTION.
+01     GLINVENTORYACCOUNTCODE   PIC X(6)    VALUE "142000".
+01     RUNDATEENTRY             PIC X(8)    VALUE SPACES.
+01     RUNDATE                  PIC 9(8).
+01     VALUATIONHEADINGLINE     PIC X(29)
+               VALUE "GADGET STOCK VALUATION REPORT".
+
+01     VALUATIONTOPICLINE.
+       02 FILLER                PIC X(30)  VALUE "GADGET NAME".
+       02 FILLER                PIC X(2)   VALUE SPACES.
+       02 FILLER                PIC X(12)  VALUE "STOCK VALUE".
+
 01     PRNSTOCKVALUE.
        02 PRNGADGETNAME    PIC X(30).
        02 FILLER           PIC XX VALUE SPACES.
@@ -30,32 +99,171 @@ WORKING-STORAGE SECTION.
 
 01     FINALSTOCKTOTAL     PIC 9(6)V99 VALUE ZEROS.
 01     STOCKVALUE          PIC 9(6)V99 VALUE ZEROS.
+
+01     EXISTINGIDCOUNT      PIC 9(4) VALUE ZERO.
+01     EXISTINGIDTABLE.
+       02 EXISTINGID         PIC 9(6)
+               OCCURS 0 TO 500 TIMES DEPENDING ON EXISTINGIDCOUNT
+               INDEXED BY EXISTIDX.
+
+01     DUPLICATESWITCH       PIC X VALUE "N".
+       88 ISDUPLICATEID      VALUE "Y".
+       88 ISNOTDUPLICATEID   VALUE "N".
+
+01     OPERATIONSLOGFILESTATUS  PIC XX.
+       88 OPERATIONSLOGFILEOK   VALUE "00".
+
+01     STOCKRECORDSVALUATED     PIC 9(7) VALUE ZERO.
+01     DUPLICATESREJECTEDCOUNT  PIC 9(7) VALUE ZERO.
+
+01     QTYREVIEWTHRESHOLD       PIC 9(4) VALUE 5000.
+01     STOCKRECORDSHELDFORREVIEW PIC 9(7) VALUE ZERO.
+
+01     STOCKREVIEWSWITCH        PIC X VALUE "N".
+       88 STOCKHELDFORREVIEW    VALUE "Y".
+       88 STOCKNOTHELDFORREVIEW VALUE "N".
+
 PROCEDURE DIVISION.
 
 BEGIN.
+       DISPLAY "ENTER RUN DATE (YYYYMMDD) OR BLANK FOR TODAY - "
+           WITH NO ADVANCING
+       ACCEPT RUNDATEENTRY
+       IF RUNDATEENTRY = SPACES
+           ACCEPT RUNDATE FROM DATE YYYYMMDD
+       ELSE
+           MOVE RUNDATEENTRY TO RUNDATE
+       END-IF
+
+       PERFORM LOADEXISTINGIDS
+
        OPEN EXTEND GADGETSTOCKFILE
+       OPEN OUTPUT DUPLICATESFILE
+
        MOVE "313245Spy Pen - HD Video Camera     0125003099" TO STOCKREC
-       WRITE STOCKREC
+       PERFORM APPENDGADGETIFNOTDUPLICATE
        MOVE "593486Scout Cash Capsule - Red      1234000745" TO STOCKREC
-       WRITE STOCKREC
-       CLOSE GADGETSTOCKFILE
+       PERFORM APPENDGADGETIFNOTDUPLICATE
+
+       CLOSE GADGETSTOCKFILE, DUPLICATESFILE
+
+       OPEN INPUT GADGETSTOCKFILE
+       OPEN OUTPUT STOCKVALUATIONREPORT
+       OPEN OUTPUT STOCKREVIEWFILE
+
+       WRITE VALUATIONPRINTLINE FROM VALUATIONHEADINGLINE AFTER ADVANCING 1 LINE
+       WRITE VALUATIONPRINTLINE FROM VALUATIONTOPICLINE    AFTER ADVANCING 2 LINES
 
-       OPEN INPUT GADGETSTOCKFILE.
        READ GADGETSTOCKFILE AT END SET ENDOFSTOCKFILE TO TRUE
        END-READ
 
        PERFORM DISPLAYGADGETVALUES UNTIL ENDOFSTOCKFILE
        MOVE FINALSTOCKTOTAL TO PRNFINALTOTAL
-       DISPLAY PRNFINALSTOCKTOTAL
-       CLOSE GADGETSTOCKFILE.
+       WRITE VALUATIONPRINTLINE FROM PRNFINALSTOCKTOTAL AFTER ADVANCING 2 LINES
+       CLOSE GADGETSTOCKFILE, STOCKVALUATIONREPORT, STOCKREVIEWFILE
+
+       PERFORM WRITEGLFEEDRECORD
+       PERFORM WRITEOPERATIONSLOG
        STOP RUN.
 
+WRITEGLFEEDRECORD.
+       OPEN OUTPUT GLFEEDFILE
+       MOVE GLINVENTORYACCOUNTCODE TO GLACCOUNTCODE
+       MOVE RUNDATE                TO GLPERIOD
+       MOVE FINALSTOCKTOTAL        TO GLAMOUNT
+       WRITE GLFEEDREC
+       CLOSE GLFEEDFILE.
+
+*>   Every batch job in the chain appends one summary line to the
+*>   shared OPERATIONSLOGFILE - job name, run date, records in, records
+*>   out, and rejects - so a single file gives an overview of everyone's
+*>   night's work instead of five separate control-total files.
+WRITEOPERATIONSLOG.
+       OPEN EXTEND OPERATIONSLOGFILE
+       IF NOT OPERATIONSLOGFILEOK
+           OPEN OUTPUT OPERATIONSLOGFILE
+       END-IF
+       MOVE "STOCKVALUATN"        TO OPLOGJOBNAME
+       MOVE RUNDATE               TO OPLOGRUNDATE
+       MOVE STOCKRECORDSVALUATED  TO OPLOGRECORDSIN
+       COMPUTE OPLOGRECORDSOUT = STOCKRECORDSVALUATED -
+           STOCKRECORDSHELDFORREVIEW
+       COMPUTE OPLOGREJECTS = DUPLICATESREJECTEDCOUNT +
+           STOCKRECORDSHELDFORREVIEW
+       WRITE OPERATIONSLOGREC
+       CLOSE OPERATIONSLOGFILE.
+
 DISPLAYGADGETVALUES.
-       COMPUTE STOCKVALUE = PRICE * QTYINSTOCK
-       ADD STOCKVALUE TO FINALSTOCKTOTAL
-       MOVE GADGETNAME TO PRNGADGETNAME
-       MOVE STOCKVALUE TO PRNVALUE
-       DISPLAY PRNSTOCKVALUE
+       PERFORM CHECKSTOCKFORREVIEW
+       IF STOCKHELDFORREVIEW
+           PERFORM WRITESTOCKREVIEWRECORD
+       ELSE
+           COMPUTE STOCKVALUE = PRICE * QTYINSTOCK
+           ADD STOCKVALUE TO FINALSTOCKTOTAL
+           MOVE GADGETNAME TO PRNGADGETNAME
+           MOVE STOCKVALUE TO PRNVALUE
+           WRITE VALUATIONPRINTLINE FROM PRNSTOCKVALUE AFTER ADVANCING 1 LINE
+       END-IF
+       ADD 1 TO STOCKRECORDSVALUATED
+       READ GADGETSTOCKFILE
+           AT END SET ENDOFSTOCKFILE TO TRUE
+       END-READ.
+
+*>   Zero-price and suspiciously-high-quantity records almost always
+*>   mean a bad data entry rather than real stock, so they are held out
+*>   of FINALSTOCKTOTAL and routed to STOCKREVIEWFILE for someone to
+*>   check rather than being folded silently into the valuation.
+CHECKSTOCKFORREVIEW.
+       SET STOCKNOTHELDFORREVIEW TO TRUE
+       IF PRICE = ZERO
+           SET STOCKHELDFORREVIEW TO TRUE
+           MOVE "ZERO PRICE"            TO REVREASON
+       ELSE
+           IF QTYINSTOCK > QTYREVIEWTHRESHOLD
+               SET STOCKHELDFORREVIEW TO TRUE
+               MOVE "QUANTITY EXCEEDS REVIEW LIMIT" TO REVREASON
+           END-IF
+       END-IF.
+
+WRITESTOCKREVIEWRECORD.
+       MOVE GADGETID     TO REVGADGETID
+       MOVE GADGETNAME   TO REVGADGETNAME
+       MOVE QTYINSTOCK   TO REVQTYINSTOCK
+       MOVE PRICE        TO REVPRICE
+       WRITE STOCKREVIEWREC
+       ADD 1 TO STOCKRECORDSHELDFORREVIEW.
+
+LOADEXISTINGIDS.
+       OPEN INPUT GADGETSTOCKFILE
+       READ GADGETSTOCKFILE AT END SET ENDOFSTOCKFILE TO TRUE
+       END-READ
+       PERFORM RECORDEXISTINGID UNTIL ENDOFSTOCKFILE
+       CLOSE GADGETSTOCKFILE.
+
+RECORDEXISTINGID.
+       ADD 1 TO EXISTINGIDCOUNT
+       MOVE GADGETID TO EXISTINGID(EXISTINGIDCOUNT)
        READ GADGETSTOCKFILE
            AT END SET ENDOFSTOCKFILE TO TRUE
        END-READ.
+
+APPENDGADGETIFNOTDUPLICATE.
+       PERFORM CHECKFORDUPLICATEID
+       IF ISDUPLICATEID
+           MOVE GADGETID TO DUPGADGETID
+           WRITE DUPLICATEREC
+           ADD 1 TO DUPLICATESREJECTEDCOUNT
+       ELSE
+           WRITE STOCKREC
+           ADD 1 TO EXISTINGIDCOUNT
+           MOVE GADGETID TO EXISTINGID(EXISTINGIDCOUNT)
+       END-IF.
+
+CHECKFORDUPLICATEID.
+       SET ISNOTDUPLICATEID TO TRUE
+       SET EXISTIDX TO 1
+       SEARCH EXISTINGID
+           AT END CONTINUE
+           WHEN EXISTINGID(EXISTIDX) = GADGETID
+               SET ISDUPLICATEID TO TRUE
+       END-SEARCH.
