@@ -4,6 +4,7 @@ PROGRAM-ID. LISTING9-1.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
 01     NUMERICVALUE    PIC S9(8)V99 VALUE 00014584.95.
+01     NEGATIVEVALUE   PIC S9(8)V99 VALUE -00014584.95.
 01     EDIT1           PIC 99,999,999.99.
 01     EDIT2           PIC ZZ,ZZZ,ZZ9.99.
 01     EDIT3           PIC $*,***,**9.99.
@@ -13,6 +14,7 @@ WORKING-STORAGE SECTION.
 01     EDIT7           PIC 99/999/999/99.
 01     EDIT8           PIC 99999000999.99.
 01     EDIT9           PIC 99999BBB999.99.
+01     EDIT10          PIC $$,$$$,$$9.99CR.
 
 PROCEDURE DIVISION.
 BEGIN.
@@ -45,4 +47,9 @@ BEGIN.
        MOVE NUMERICVALUE TO EDIT9
        DISPLAY "EDIT9 = " EDIT9
 
+       DISPLAY "NEGATIVEVALUE = " NEGATIVEVALUE
+
+       MOVE NEGATIVEVALUE TO EDIT10
+       DISPLAY "EDIT10 = " EDIT10
+
        STOP RUN.
