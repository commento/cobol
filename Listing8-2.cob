@@ -7,6 +7,17 @@ FILE-CONTROL.
        SELECT SHOPRECEIPTSFILE ASSIGN TO "Listing8-2-ShopSales.dat"
             ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT EXCEPTIONSFILE ASSIGN TO "Listing8-2-Exceptions.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ITEMSALESDETAILFILE ASSIGN TO "Listing8-2-ItemDetail.dat"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ITEMSALESSORTWORK ASSIGN TO "ITEM8-2.TMP".
+
+       SELECT ITEMSALESREPORT ASSIGN TO "Listing8-2-ItemSales.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 FD     SHOPRECEIPTSFILE.
@@ -18,6 +29,7 @@ FD     SHOPRECEIPTSFILE.
            88  SHOPFOOTER  VALUE "F".
        02 SHOPID           PIC X(5).
        02 SHOPLOCATION     PIC X(30).
+       02 SHOPBUSINESSDATE PIC X(8).
 01     SALERECEIPT.
        02 RECTYPECODE      PIC X.
        02 ITEMID           PIC X(8).
@@ -28,7 +40,57 @@ FD     SHOPRECEIPTSFILE.
        02 RECTYPECODE      PIC X.
        02 RECCOUNT          PIC 9(5).
 
+FD     EXCEPTIONSFILE.
+01     EXCEPTIONREC.
+       02 EXCEPTSHOPID      PIC X(5).
+       02 FILLER            PIC X      VALUE SPACE.
+       02 EXCEPTRECCOUNT    PIC 9(5).
+       02 FILLER            PIC X      VALUE SPACE.
+       02 EXCEPTACTUALCOUNT PIC 9(5).
+       02 FILLER            PIC X      VALUE SPACE.
+       02 EXCEPTBUSINESSDATE PIC X(8).
+
+FD     ITEMSALESDETAILFILE.
+01     ITEMSALESDETAILREC.
+       02 DETAILITEMID      PIC X(8).
+       02 DETAILSALEVALUE   PIC 9(7)V99.
+
+SD     ITEMSALESSORTWORK.
+01     ITEMSORTREC.
+       88 ENDOFITEMSORT     VALUE HIGH-VALUES.
+       02 SORTITEMID        PIC X(8).
+       02 SORTSALEVALUE     PIC 9(7)V99.
+
+FD     ITEMSALESREPORT.
+01     ITEMSALESPRINTLINE   PIC X(45).
+
 WORKING-STORAGE SECTION.
+01     ITEMSALESHEADINGLINE.
+       02 FILLER                PIC X(24)
+               VALUE "ITEM SALES ACROSS SHOPS".
+       02 FILLER                PIC X(9)   VALUE " FOR DATE".
+       02 PRNITEMREPORTDATE     PIC X(8).
+
+01     CURRENTBUSINESSDATE      PIC X(8).
+
+01     ITEMSALESTOPICLINE.
+       02 FILLER                PIC X(8)   VALUE "ITEM ID".
+       02 FILLER                PIC X(4)   VALUE SPACES.
+       02 FILLER                PIC X(12)  VALUE "SALES VALUE".
+
+01     PRNITEMSALESLINE.
+       02 PRNITEMID         PIC X(8).
+       02 FILLER            PIC XXXX VALUE SPACES.
+       02 PRNITEMTOTAL      PIC $$$,$$9.99.
+
+01     PRNITEMGRANDTOTAL.
+       02 FILLER            PIC X(16) VALUE SPACES.
+       02 FILLER            PIC X(13) VALUE "ITEM TOTAL:".
+       02 PRNITEMCHAINTOTAL PIC $$$,$$$,$$9.99.
+
+01     CURRENTITEMID        PIC X(8).
+01     ITEMRUNNINGTOTAL     PIC 9(7)V99.
+01     ITEMCHAINGRANDTOTAL  PIC 9(8)V99.
 01     PRNSHOPSALESTOTAL.
        02 FILLER           PIC X(21) VALUE "TOTAL SALES FOR SHOP ".
        02 PRNSHOPID        PIC X(5).
@@ -45,23 +107,37 @@ WORKING-STORAGE SECTION.
 01     SHOPTOTAL       PIC 9(5)V99.
 01     ACTUALCOUNT     PIC 9(5).
 
+01     CHAINGRANDTOTAL PIC 9(7)V99.
+
+01     PRNCHAINGRANDTOTAL.
+       02 FILLER           PIC X(26) VALUE "TOTAL SALES FOR ALL SHOPS ".
+       02 PRNGRANDTOTAL    PIC $$$,$$$,$$9.99.
+
 PROCEDURE DIVISION.
 SHOPSALESSUMMARY.
+       MOVE ZEROS TO CHAINGRANDTOTAL
        OPEN INPUT SHOPRECEIPTSFILE
+       OPEN OUTPUT EXCEPTIONSFILE
+       OPEN OUTPUT ITEMSALESDETAILFILE
        PERFORM GETHEADERREC
        PERFORM SUMMARIZECONTRYSALES
            UNTIL ENDOFSHOPRECEIPTSFILE
-       CLOSE SHOPRECEIPTSFILE
+       MOVE CHAINGRANDTOTAL TO PRNGRANDTOTAL
+       DISPLAY PRNCHAINGRANDTOTAL
+       CLOSE SHOPRECEIPTSFILE, EXCEPTIONSFILE, ITEMSALESDETAILFILE
+       PERFORM PRINTITEMSALESREPORT
        STOP RUN.
 
 SUMMARIZECONTRYSALES.
        MOVE SHOPID TO PRNSHOPID, PRNERRORSHOPID
+       MOVE SHOPBUSINESSDATE TO CURRENTBUSINESSDATE
        MOVE ZEROS TO SHOPTOTAL
        READ SHOPRECEIPTSFILE
            AT END SET ENDOFSHOPRECEIPTSFILE TO TRUE
        END-READ
        PERFORM SUMMARIZESHOPSALES
            VARYING ACTUALCOUNT FROM 0 BY 1 UNTIL SHOPFOOTER
+       ADD SHOPTOTAL TO CHAINGRANDTOTAL
        IF RECCOUNT = ACTUALCOUNT
            MOVE SHOPTOTAL TO PRNSHOPTOTAL
            DISPLAY PRNSHOPSALESTOTAL
@@ -69,11 +145,19 @@ SUMMARIZECONTRYSALES.
            MOVE RECCOUNT TO PRNRECCOUNT
            MOVE ACTUALCOUNT TO PRNACTUALCOUNT
            DISPLAY PRNERRORMESSAGE
+           MOVE PRNERRORSHOPID TO EXCEPTSHOPID
+           MOVE RECCOUNT       TO EXCEPTRECCOUNT
+           MOVE ACTUALCOUNT    TO EXCEPTACTUALCOUNT
+           MOVE CURRENTBUSINESSDATE TO EXCEPTBUSINESSDATE
+           WRITE EXCEPTIONREC
        END-IF
        PERFORM GETHEADERREC.
 
 SUMMARIZESHOPSALES.
        COMPUTE SHOPTOTAL = SHOPTOTAL + (QTYSOLD * ITEMCOST)
+       MOVE ITEMID TO DETAILITEMID
+       COMPUTE DETAILSALEVALUE = QTYSOLD * ITEMCOST
+       WRITE ITEMSALESDETAILREC
        READ SHOPRECEIPTSFILE
            AT END SET ENDOFSHOPRECEIPTSFILE TO TRUE
        END-READ.
@@ -81,4 +165,38 @@ SUMMARIZESHOPSALES.
 GETHEADERREC.
        READ SHOPRECEIPTSFILE
            AT END SET ENDOFSHOPRECEIPTSFILE TO TRUE
-       END-READ.
\ No newline at end of file
+       END-READ.
+
+PRINTITEMSALESREPORT.
+       SORT ITEMSALESSORTWORK ASCENDING KEY SORTITEMID
+           USING ITEMSALESDETAILFILE
+           OUTPUT PROCEDURE IS SUMMARIZEITEMSALES.
+
+SUMMARIZEITEMSALES.
+       MOVE ZEROS TO ITEMCHAINGRANDTOTAL
+       MOVE CURRENTBUSINESSDATE TO PRNITEMREPORTDATE
+       OPEN OUTPUT ITEMSALESREPORT
+       WRITE ITEMSALESPRINTLINE FROM ITEMSALESHEADINGLINE
+           AFTER ADVANCING 1 LINE
+       WRITE ITEMSALESPRINTLINE FROM ITEMSALESTOPICLINE
+           AFTER ADVANCING 2 LINES
+       RETURN ITEMSALESSORTWORK AT END SET ENDOFITEMSORT TO TRUE
+       END-RETURN
+       PERFORM UNTIL ENDOFITEMSORT
+           MOVE SORTITEMID TO CURRENTITEMID
+           MOVE ZEROS TO ITEMRUNNINGTOTAL
+           PERFORM UNTIL SORTITEMID NOT EQUAL TO CURRENTITEMID
+               ADD SORTSALEVALUE TO ITEMRUNNINGTOTAL
+               RETURN ITEMSALESSORTWORK AT END SET ENDOFITEMSORT TO TRUE
+               END-RETURN
+           END-PERFORM
+           MOVE CURRENTITEMID TO PRNITEMID
+           MOVE ITEMRUNNINGTOTAL TO PRNITEMTOTAL
+           WRITE ITEMSALESPRINTLINE FROM PRNITEMSALESLINE
+               AFTER ADVANCING 1 LINE
+           ADD ITEMRUNNINGTOTAL TO ITEMCHAINGRANDTOTAL
+       END-PERFORM
+       MOVE ITEMCHAINGRANDTOTAL TO PRNITEMCHAINTOTAL
+       WRITE ITEMSALESPRINTLINE FROM PRNITEMGRANDTOTAL
+           AFTER ADVANCING 2 LINES
+       CLOSE ITEMSALESREPORT.
\ No newline at end of file
