@@ -13,6 +13,23 @@ FILE-CONTROL.
        SELECT SORTEDSUMMARYFILE ASSIGN TO "Listing14-5.srt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT INVOICEDETAILFILE ASSIGN TO "Listing14-5Detail.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT EXCEPTIONFILE ASSIGN TO "Listing14-5Except.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT BILLINGCHECKPOINTFILE ASSIGN TO "Listing14-5.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS BILLINGCHECKPOINTFILESTATUS.
+
+       SELECT INVOICESYSTEMINTERFACEFILE ASSIGN TO "Listing14-5Interface.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPERATIONSLOGFILE ASSIGN TO "OperationsLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OPERATIONSLOGFILESTATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD     BILLABLESERVICEFILE.
@@ -22,41 +39,309 @@ SD     WORKFILE.
 01     WORKREC.
        88  ENDOFWORKFILE           VALUE HIGH-VALUES.
        02  SUBSCRIBERID-WF         PIC X(10).
-       02  FILLER                  PIC 9.
+       02  SUBSCRIBERID-WF-R REDEFINES SUBSCRIBERID-WF.
+           03  SUBSCRIBERID-DIGIT  PIC 9 OCCURS 10 TIMES.
+       02  SERVICETYPECODE-WF      PIC 9.
            88  TEXTCALL            VALUE 1.
            88  VOICECALL           VALUE 2.
+           88  DATACALL            VALUE 3.
+           88  ROAMINGCALL         VALUE 4.
        02  SERVICECOST-WF          PIC 9(4)V99.
 
 FD     SORTEDSUMMARYFILE.
 01     SUMMARYREC.
+       88  ENDOFSORTEDSUMMARYFILE  VALUE HIGH-VALUES.
        02  SUBSCRIBERID            PIC 9(10).
        02  COSTOFTEXTS             PIC 9(4)V99.
        02  COSTOFCALLS             PIC 9(6)V99.
+       02  COSTOFDATA              PIC 9(4)V99.
+       02  COSTOFROAMING           PIC 9(6)V99.
+
+FD     INVOICEDETAILFILE.
+01     INVOICEDETAILREC.
+       02  DETAILSUBSCRIBERID      PIC X(10).
+       02  FILLER                  PIC X       VALUE SPACE.
+       02  DETAILSERVICETYPE       PIC X(8).
+       02  FILLER                  PIC X       VALUE SPACE.
+       02  DETAILSERVICECOST       PIC ZZZ9.99.
+
+FD     EXCEPTIONFILE.
+01     EXCEPTIONREC.
+       02  EXCEPTSUBSCRIBERID      PIC X(10).
+       02  FILLER                  PIC X       VALUE SPACE.
+       02  EXCEPTTYPECODE          PIC 9.
+       02  FILLER                  PIC X(4)    VALUE SPACE.
+       02  EXCEPTSERVICECOST       PIC ZZZ9.99.
+       02  FILLER                  PIC X(3)    VALUE SPACE.
+       02  EXCEPTREASON            PIC X(30)   VALUE
+               "UNRECOGNIZED SERVICE TYPE CODE".
+
+FD     BILLINGCHECKPOINTFILE.
+01     BILLINGCHECKPOINTREC.
+       88  ENDOFBILLINGCHECKPOINTFILE  VALUE HIGH-VALUES.
+       02  CHECKPOINTSUBSCRIBERID  PIC 9(10).
+
+FD     INVOICESYSTEMINTERFACEFILE.
+01     INVOICESYSTEMINTERFACEREC.
+       02  IFSUBSCRIBERID          PIC 9(10).
+       02  FILLER                  PIC X       VALUE SPACE.
+       02  IFBILLPERIOD            PIC 9(8).
+       02  FILLER                  PIC X       VALUE SPACE.
+       02  IFTOTALCHARGES          PIC 9(7)V99.
+
+FD     OPERATIONSLOGFILE.
+01     OPERATIONSLOGREC.
+       02 OPLOGJOBNAME          PIC X(12).
+       02 FILLER                PIC X       VALUE SPACE.
+       02 OPLOGRUNDATE          PIC 9(8).
+       02 FILLER                PIC X       VALUE SPACE.
+       02 OPLOGRECORDSIN        PIC 9(7).
+       02 FILLER                PIC X       VALUE SPACE.
+       02 OPLOGRECORDSOUT       PIC 9(7).
+       02 FILLER                PIC X       VALUE SPACE.
+       02 OPLOGREJECTS          PIC 9(7).
+
+WORKING-STORAGE SECTION.
+01     DETAILTYPETEXT              PIC X(8).
+01     RECISEXCEPTION              PIC X VALUE "N".
+       88 RECORDISEXCEPTION        VALUE "Y".
+
+01     SKIPSUBSCRIBERSWITCH        PIC X VALUE "N".
+       88 SKIPSUBSCRIBER           VALUE "Y".
+       88 DONOTSKIPSUBSCRIBER      VALUE "N".
+
+01     RUNDATEENTRY                PIC X(8)    VALUE SPACES.
+01     RUNDATE                     PIC 9(8).
+
+01     BILLINGCHECKPOINTFILESTATUS PIC XX.
+       88 BILLINGCHECKPOINTFILEOK  VALUE "00".
+
+01     BILLINGCHECKPOINTINTERVAL   PIC 9(4) VALUE 0050.
+01     SUBSCRIBERSWRITTENCOUNT     PIC 9(6) VALUE ZERO.
+01     LASTCHECKPOINTSUBSCRIBERID  PIC 9(10) VALUE ZERO.
+
+01     BILLINGRESTARTSWITCH        PIC X VALUE "N".
+       88 BILLINGRESTARTING        VALUE "Y".
+       88 BILLINGNOTRESTARTING     VALUE "N".
+
+01     SUBSCRIBERIDCHECKSWITCH     PIC X VALUE "N".
+       88 SUBSCRIBERIDINVALID      VALUE "Y".
+       88 SUBSCRIBERIDVALID        VALUE "N".
+01     CHECKDIGITWEIGHTSUM         PIC 9(4).
+01     CHECKDIGITIDX               PIC 9(2).
+01     COMPUTEDCHECKDIGIT          PIC 9.
+
+01     OPERATIONSLOGFILESTATUS     PIC XX.
+       88 OPERATIONSLOGFILEOK      VALUE "00".
+
+01     WORKRECORDSREAD             PIC 9(7) VALUE ZERO.
+01     INVOICEDETAILSWRITTEN       PIC 9(7) VALUE ZERO.
+01     EXCEPTIONSWRITTEN           PIC 9(7) VALUE ZERO.
+01     INTERFACERECORDSWRITTEN     PIC 9(7) VALUE ZERO.
+
+01     BILLINGCHECKPOINTFILENAME   PIC X(40) VALUE "Listing14-5.ckp".
+01     BILLINGCHECKPOINTDELETESTATUS PIC S9(9) COMP-5 VALUE ZERO.
 
 PROCEDURE DIVISION.
 BEGIN.
+       DISPLAY "ENTER RUN DATE (YYYYMMDD) OR BLANK FOR TODAY - "
+           WITH NO ADVANCING
+       ACCEPT RUNDATEENTRY
+       IF RUNDATEENTRY = SPACES
+           ACCEPT RUNDATE FROM DATE YYYYMMDD
+       ELSE
+           MOVE RUNDATEENTRY TO RUNDATE
+       END-IF
+
+       PERFORM FINDLASTBILLINGCHECKPOINT
+
        SORT WORKFILE ON ASCENDING KEY SUBSCRIBERID-WF
            USING BILLABLESERVICEFILE
            OUTPUT PROCEDURE IS CREATESUMMARYFILE
        STOP RUN.
 
 CREATESUMMARYFILE.
-       OPEN OUTPUT SORTEDSUMMARYFILE
+       IF BILLINGRESTARTING
+           OPEN EXTEND SORTEDSUMMARYFILE
+           OPEN EXTEND INVOICEDETAILFILE
+           OPEN EXTEND EXCEPTIONFILE
+       ELSE
+           OPEN OUTPUT SORTEDSUMMARYFILE
+           OPEN OUTPUT INVOICEDETAILFILE
+           OPEN OUTPUT EXCEPTIONFILE
+       END-IF
+       OPEN OUTPUT BILLINGCHECKPOINTFILE
        RETURN WORKFILE AT END SET ENDOFWORKFILE TO TRUE
        END-RETURN
+       IF NOT ENDOFWORKFILE
+           ADD 1 TO WORKRECORDSREAD
+       END-IF
        PERFORM UNTIL ENDOFWORKFILE
-           MOVE ZEROS TO COSTOFTEXTS, COSTOFCALLS
+           MOVE ZEROS TO COSTOFTEXTS, COSTOFCALLS, COSTOFDATA, COSTOFROAMING
            MOVE SUBSCRIBERID-WF TO SUBSCRIBERID
+           IF BILLINGRESTARTING AND SUBSCRIBERID NOT > LASTCHECKPOINTSUBSCRIBERID
+               SET SKIPSUBSCRIBER TO TRUE
+           ELSE
+               SET DONOTSKIPSUBSCRIBER TO TRUE
+           END-IF
+           PERFORM VALIDATESUBSCRIBERCHECKDIGIT
            PERFORM UNTIL SUBSCRIBERID-WF NOT EQUAL TO SUBSCRIBERID
-               IF VOICECALL
-                   ADD SERVICECOST-WF TO COSTOFCALLS
+               IF SUBSCRIBERIDINVALID
+                   IF NOT SKIPSUBSCRIBER
+                       MOVE SUBSCRIBERID-WF    TO EXCEPTSUBSCRIBERID
+                       MOVE SERVICETYPECODE-WF TO EXCEPTTYPECODE
+                       MOVE SERVICECOST-WF     TO EXCEPTSERVICECOST
+                       MOVE "INVALID SUBSCRIBER CHECK DIGIT" TO EXCEPTREASON
+                       WRITE EXCEPTIONREC
+                       ADD 1 TO EXCEPTIONSWRITTEN
+                   END-IF
                ELSE
-                   ADD SERVICECOST-WF TO COSTOFTEXTS
+                   SET RECISEXCEPTION TO "N"
+                   EVALUATE TRUE
+                       WHEN TEXTCALL
+                           ADD SERVICECOST-WF TO COSTOFTEXTS
+                           MOVE "TEXT"    TO DETAILTYPETEXT
+                       WHEN VOICECALL
+                           ADD SERVICECOST-WF TO COSTOFCALLS
+                           MOVE "VOICE"   TO DETAILTYPETEXT
+                       WHEN DATACALL
+                           ADD SERVICECOST-WF TO COSTOFDATA
+                           MOVE "DATA"    TO DETAILTYPETEXT
+                       WHEN ROAMINGCALL
+                           ADD SERVICECOST-WF TO COSTOFROAMING
+                           MOVE "ROAMING" TO DETAILTYPETEXT
+                       WHEN OTHER
+                           SET RECORDISEXCEPTION TO TRUE
+                   END-EVALUATE
+                   IF NOT SKIPSUBSCRIBER
+                       IF RECORDISEXCEPTION
+                           MOVE SUBSCRIBERID-WF    TO EXCEPTSUBSCRIBERID
+                           MOVE SERVICETYPECODE-WF TO EXCEPTTYPECODE
+                           MOVE SERVICECOST-WF     TO EXCEPTSERVICECOST
+                           MOVE "UNRECOGNIZED SERVICE TYPE CODE" TO EXCEPTREASON
+                           WRITE EXCEPTIONREC
+                           ADD 1 TO EXCEPTIONSWRITTEN
+                       ELSE
+                           MOVE SUBSCRIBERID-WF TO DETAILSUBSCRIBERID
+                           MOVE DETAILTYPETEXT  TO DETAILSERVICETYPE
+                           MOVE SERVICECOST-WF  TO DETAILSERVICECOST
+                           WRITE INVOICEDETAILREC
+                           ADD 1 TO INVOICEDETAILSWRITTEN
+                       END-IF
+                   END-IF
                END-IF
                RETURN WORKFILE AT END SET ENDOFWORKFILE TO TRUE
                END-RETURN
+               IF NOT ENDOFWORKFILE
+                   ADD 1 TO WORKRECORDSREAD
+               END-IF
            END-PERFORM
-           WRITE SUMMARYREC
+           IF NOT SKIPSUBSCRIBER AND NOT SUBSCRIBERIDINVALID
+               WRITE SUMMARYREC
+               PERFORM WRITEBILLINGCHECKPOINT
+           END-IF
        END-PERFORM
-       CLOSE SORTEDSUMMARYFILE.
+       CLOSE SORTEDSUMMARYFILE, INVOICEDETAILFILE, EXCEPTIONFILE,
+           BILLINGCHECKPOINTFILE.
+       PERFORM CLEANUPBILLINGCHECKPOINTFILE.
+       PERFORM WRITEINVOICINGINTERFACEEXTRACT.
+       PERFORM WRITEOPERATIONSLOG.
+
+*>   Reformats each SUMMARYREC into the single-total-charges layout the
+*>   customer invoicing system expects and drops it in
+*>   Listing14-5Interface.dat as a hand-off file, the same run the
+*>   summary itself is produced, so invoicing always picks up a file
+*>   that matches this run's SORTEDSUMMARYFILE.
+WRITEINVOICINGINTERFACEEXTRACT.
+       OPEN INPUT SORTEDSUMMARYFILE
+       OPEN OUTPUT INVOICESYSTEMINTERFACEFILE
+       READ SORTEDSUMMARYFILE AT END SET ENDOFSORTEDSUMMARYFILE TO TRUE
+       END-READ
+       PERFORM EXTRACTINVOICINGINTERFACERECORD UNTIL ENDOFSORTEDSUMMARYFILE
+       CLOSE SORTEDSUMMARYFILE, INVOICESYSTEMINTERFACEFILE.
+
+EXTRACTINVOICINGINTERFACERECORD.
+       MOVE SUBSCRIBERID TO IFSUBSCRIBERID
+       MOVE RUNDATE      TO IFBILLPERIOD
+       COMPUTE IFTOTALCHARGES =
+           COSTOFTEXTS + COSTOFCALLS + COSTOFDATA + COSTOFROAMING
+       WRITE INVOICESYSTEMINTERFACEREC
+       ADD 1 TO INTERFACERECORDSWRITTEN
+       READ SORTEDSUMMARYFILE AT END SET ENDOFSORTEDSUMMARYFILE TO TRUE
+       END-READ.
+
+*>   Every batch job in the chain appends one summary line to the
+*>   shared OPERATIONSLOGFILE - job name, run date, records in, records
+*>   out, and rejects - so a single file gives an overview of everyone's
+*>   night's work instead of five separate control-total files.
+WRITEOPERATIONSLOG.
+       OPEN EXTEND OPERATIONSLOGFILE
+       IF NOT OPERATIONSLOGFILEOK
+           OPEN OUTPUT OPERATIONSLOGFILE
+       END-IF
+       MOVE "BILLINGSUM"          TO OPLOGJOBNAME
+       MOVE RUNDATE               TO OPLOGRUNDATE
+       MOVE WORKRECORDSREAD       TO OPLOGRECORDSIN
+       MOVE INVOICEDETAILSWRITTEN TO OPLOGRECORDSOUT
+       MOVE EXCEPTIONSWRITTEN     TO OPLOGREJECTS
+       WRITE OPERATIONSLOGREC
+       CLOSE OPERATIONSLOGFILE.
+
+*>   A checkpoint file left on disk after this paragraph runs means the
+*>   run reached STOP RUN cleanly, so FINDLASTBILLINGCHECKPOINT has no
+*>   way to tell a clean finish from an interrupted one by presence
+*>   alone - deleting it here is what makes that presence check
+*>   trustworthy the next time this job runs.
+CLEANUPBILLINGCHECKPOINTFILE.
+       CALL "CBL_DELETE_FILE" USING BILLINGCHECKPOINTFILENAME
+           RETURNING BILLINGCHECKPOINTDELETESTATUS
+       END-CALL.
+
+FINDLASTBILLINGCHECKPOINT.
+       OPEN INPUT BILLINGCHECKPOINTFILE
+       IF BILLINGCHECKPOINTFILEOK
+           SET BILLINGRESTARTING TO TRUE
+           PERFORM UNTIL ENDOFBILLINGCHECKPOINTFILE
+               READ BILLINGCHECKPOINTFILE
+                   AT END SET ENDOFBILLINGCHECKPOINTFILE TO TRUE
+               END-READ
+               IF NOT ENDOFBILLINGCHECKPOINTFILE
+                   MOVE CHECKPOINTSUBSCRIBERID TO LASTCHECKPOINTSUBSCRIBERID
+               END-IF
+           END-PERFORM
+           CLOSE BILLINGCHECKPOINTFILE
+       ELSE
+           SET BILLINGNOTRESTARTING TO TRUE
+       END-IF.
+
+WRITEBILLINGCHECKPOINT.
+       ADD 1 TO SUBSCRIBERSWRITTENCOUNT
+       IF FUNCTION MOD(SUBSCRIBERSWRITTENCOUNT, BILLINGCHECKPOINTINTERVAL) = 0
+           MOVE SUBSCRIBERID TO CHECKPOINTSUBSCRIBERID
+           WRITE BILLINGCHECKPOINTREC
+       END-IF.
+
+*>   The tenth digit of SUBSCRIBERID-WF is a check digit computed from
+*>   the preceding nine digits, alternately weighted 2 and 1, summed
+*>   and taken modulo 10. Subscriber IDs that fail this check are
+*>   routed to the exceptions file rather than billed.
+VALIDATESUBSCRIBERCHECKDIGIT.
+       MOVE ZERO TO CHECKDIGITWEIGHTSUM
+       PERFORM ACCUMULATECHECKDIGITWEIGHT
+           VARYING CHECKDIGITIDX FROM 1 BY 1 UNTIL CHECKDIGITIDX > 9
+       COMPUTE COMPUTEDCHECKDIGIT = FUNCTION MOD(CHECKDIGITWEIGHTSUM, 10)
+       IF COMPUTEDCHECKDIGIT = SUBSCRIBERID-DIGIT(10)
+           SET SUBSCRIBERIDVALID TO TRUE
+       ELSE
+           SET SUBSCRIBERIDINVALID TO TRUE
+       END-IF.
+
+ACCUMULATECHECKDIGITWEIGHT.
+       IF FUNCTION MOD(CHECKDIGITIDX, 2) = 1
+           COMPUTE CHECKDIGITWEIGHTSUM =
+               CHECKDIGITWEIGHTSUM + (SUBSCRIBERID-DIGIT(CHECKDIGITIDX) * 2)
+       ELSE
+           COMPUTE CHECKDIGITWEIGHTSUM =
+               CHECKDIGITWEIGHTSUM + SUBSCRIBERID-DIGIT(CHECKDIGITIDX)
+       END-IF.
 
