@@ -0,0 +1,78 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GADGETSTOCKCSVEXPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT GADGETSTOCKFILE ASSIGN TO "GadgetStock.dat"
+           ORGANIZATION IS SEQUENTIAL.
+
+       SELECT GADGETSTOCKCSVFILE ASSIGN TO "GadgetStock.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD     GADGETSTOCKFILE.
+01     STOCKREC.
+       88  ENDOFSTOCKFILE VALUE HIGH-VALUES.
+       02  GADGETID    PIC 9(6).
+       02  GADGETNAME  PIC X(30).
+       02  QTYINSTOCK  PIC 9(4).
+       02  PRICE       PIC 9(4)V99.
+
+FD     GADGETSTOCKCSVFILE.
+01     CSVLINE                  PIC X(80).
+
+WORKING-STORAGE SECTION.
+01     CSVHEADERLINE             PIC X(36)
+           VALUE "GADGETID,GADGETNAME,QTYINSTOCK,PRICE".
+
+01     CSVGADGETID               PIC Z(5)9.
+01     CSVQTYINSTOCK             PIC Z(3)9.
+01     CSVPRICE                  PIC Z(3)9.99.
+01     CSVGADGETNAME             PIC X(30).
+
+01     RECORDSEXPORTEDCOUNT      PIC 9(4) VALUE ZERO.
+
+PROCEDURE DIVISION.
+BEGIN.
+       OPEN INPUT GADGETSTOCKFILE
+       OPEN OUTPUT GADGETSTOCKCSVFILE
+
+       WRITE CSVLINE FROM CSVHEADERLINE
+
+       READ GADGETSTOCKFILE
+           AT END SET ENDOFSTOCKFILE TO TRUE
+       END-READ
+
+       PERFORM WRITEGADGETCSVLINE UNTIL ENDOFSTOCKFILE
+
+       CLOSE GADGETSTOCKFILE, GADGETSTOCKCSVFILE
+
+       DISPLAY "GADGET STOCK RECORDS EXPORTED: " RECORDSEXPORTEDCOUNT
+       STOP RUN.
+
+WRITEGADGETCSVLINE.
+       MOVE GADGETID     TO CSVGADGETID
+       MOVE QTYINSTOCK   TO CSVQTYINSTOCK
+       MOVE PRICE        TO CSVPRICE
+       MOVE FUNCTION TRIM(GADGETNAME) TO CSVGADGETNAME
+
+       MOVE SPACES TO CSVLINE
+       STRING
+           FUNCTION TRIM(CSVGADGETID)     DELIMITED BY SIZE
+           ","                            DELIMITED BY SIZE
+           FUNCTION TRIM(CSVGADGETNAME)   DELIMITED BY SIZE
+           ","                            DELIMITED BY SIZE
+           FUNCTION TRIM(CSVQTYINSTOCK)   DELIMITED BY SIZE
+           ","                            DELIMITED BY SIZE
+           FUNCTION TRIM(CSVPRICE)        DELIMITED BY SIZE
+           INTO CSVLINE
+       END-STRING
+
+       WRITE CSVLINE
+       ADD 1 TO RECORDSEXPORTEDCOUNT
+
+       READ GADGETSTOCKFILE
+           AT END SET ENDOFSTOCKFILE TO TRUE
+       END-READ.
