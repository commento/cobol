@@ -0,0 +1,81 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REORDERREPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT NEWSTOCKFILE ASSIGN TO "Listing10-4NewMast.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT REORDERREPORTFILE ASSIGN TO "ReorderReport.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD     NEWSTOCKFILE.
+01     NEWSTOCKREC.
+       88 ENDOFNEWSTOCKFILE      VALUE HIGH-VALUES.
+       02 GADGETID-NSF           PIC 9(6).
+       02 GADGETNAME-NSF         PIC X(30).
+       02 QTYINSTOCK-NSF         PIC 9(4).
+       02 PRICE-NSF              PIC 9(4)V99.
+
+FD     REORDERREPORTFILE.
+01     REORDERPRINTLINE          PIC X(50).
+
+WORKING-STORAGE SECTION.
+01     REORDERPOINT              PIC 9(4)  VALUE 0050.
+
+01     REORDERHEADINGLINE        PIC X(41)
+           VALUE "GADGETS AT OR BELOW THE REORDER POINT".
+
+01     REORDERTOPICLINE.
+       02 FILLER                 PIC X(8)   VALUE "GADGETID".
+       02 FILLER                 PIC X(4)   VALUE SPACES.
+       02 FILLER                 PIC X(14)  VALUE "GADGET NAME".
+       02 FILLER                 PIC X(4)   VALUE SPACES.
+       02 FILLER                 PIC X(8)   VALUE "QTY LEFT".
+
+01     REORDERDETAILLINE.
+       02 PRNGADGETID            PIC 9(6).
+       02 FILLER                 PIC X(6)   VALUE SPACES.
+       02 PRNGADGETNAME          PIC X(30).
+       02 PRNQTYINSTOCK          PIC ZZZ9.
+
+01     REORDERFOOTERLINE.
+       02 FILLER                 PIC X(20)  VALUE "GADGETS LISTED: ".
+       02 PRNREORDERCOUNT        PIC ZZZ9.
+
+01     REORDERCOUNT              PIC 9(4)   VALUE ZEROS.
+
+PROCEDURE DIVISION.
+BEGIN.
+       OPEN INPUT NEWSTOCKFILE
+       OPEN OUTPUT REORDERREPORTFILE
+
+       WRITE REORDERPRINTLINE FROM REORDERHEADINGLINE AFTER ADVANCING 1 LINE
+       WRITE REORDERPRINTLINE FROM REORDERTOPICLINE    AFTER ADVANCING 2 LINES
+
+       READ NEWSTOCKFILE
+           AT END SET ENDOFNEWSTOCKFILE TO TRUE
+       END-READ
+
+       PERFORM CHECKGADGETFORREORDER UNTIL ENDOFNEWSTOCKFILE
+
+       MOVE REORDERCOUNT TO PRNREORDERCOUNT
+       WRITE REORDERPRINTLINE FROM REORDERFOOTERLINE AFTER ADVANCING 2 LINES
+
+       CLOSE NEWSTOCKFILE, REORDERREPORTFILE
+       STOP RUN.
+
+CHECKGADGETFORREORDER.
+       IF QTYINSTOCK-NSF NOT > REORDERPOINT
+           MOVE GADGETID-NSF   TO PRNGADGETID
+           MOVE GADGETNAME-NSF TO PRNGADGETNAME
+           MOVE QTYINSTOCK-NSF TO PRNQTYINSTOCK
+           WRITE REORDERPRINTLINE FROM REORDERDETAILLINE AFTER ADVANCING 1 LINE
+           ADD 1 TO REORDERCOUNT
+       END-IF
+       READ NEWSTOCKFILE
+           AT END SET ENDOFNEWSTOCKFILE TO TRUE
+       END-READ.
