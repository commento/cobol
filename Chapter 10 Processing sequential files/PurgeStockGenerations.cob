@@ -0,0 +1,307 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PURGESTOCKGENERATIONS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT GENERATIONMANIFESTFILE ASSIGN TO "Listing10-4Manifest.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT NEWSTOCKMANIFESTFILE ASSIGN TO "Listing10-4NewMastManifest.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT TRANSACTIONFILE ASSIGN TO "Listing10-3Trans.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TRANSACTIONFILESTATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD     GENERATIONMANIFESTFILE.
+01     GENERATIONMANIFESTREC.
+       88 ENDOFMANIFESTFILE     VALUE HIGH-VALUES.
+       02 MANIFESTFILENAME     PIC X(40).
+       02 FILLER               PIC X      VALUE SPACE.
+       02 MANIFESTGENDATE      PIC 9(8).
+
+FD     NEWSTOCKMANIFESTFILE.
+01     NEWSTOCKMANIFESTREC.
+       88 ENDOFNEWSTOCKMANIFESTFILE VALUE HIGH-VALUES.
+       02 NEWSTOCKMANIFESTFILENAME PIC X(40).
+       02 FILLER               PIC X      VALUE SPACE.
+       02 NEWSTOCKMANIFESTGENDATE PIC 9(8).
+
+*> The TRANSACTIONFILE record descriptions here match Listing10-4.cob's
+*> layout exactly so a batch's type and date can be read without
+*> disturbing the shared buffer other 01-level views alias - only the
+*> fields this purge needs (the type code and the header date/footer
+*> count) are broken out.
+FD     TRANSACTIONFILE.
+01     INSERTIONREC.
+       88 ENDOFTRANSACTIONFILE  VALUE HIGH-VALUES.
+       02 TYPECODE-TF          PIC 9.
+        88 BATCHHEADER         VALUE 8.
+        88 BATCHFOOTER         VALUE 9.
+       02 RECORDBODY-IR        PIC X(46).
+
+01     BATCHHEADERREC.
+       02 FILLER               PIC 9.
+       02 BATCHHEADERDATE      PIC 9(8).
+
+01     BATCHFOOTERREC.
+       02 FILLER               PIC 9.
+       02 BATCHRECCOUNT-TF     PIC 9(5).
+
+WORKING-STORAGE SECTION.
+01     RETENTIONDAYSENTRY       PIC X(4)    VALUE SPACES.
+01     RETENTIONDAYS            PIC 9(4)    VALUE 0030.
+
+01     TODAYENTRY               PIC X(8)    VALUE SPACES.
+01     TODAYDATE                PIC 9(8).
+
+01     GENERATIONCOUNT          PIC 9(4)    VALUE ZERO.
+01     GENERATIONTABLE.
+       02 GENERATIONENTRY OCCURS 0 TO 1000 TIMES
+               DEPENDING ON GENERATIONCOUNT.
+           03 GENFILENAME       PIC X(40).
+           03 GENDATE           PIC 9(8).
+
+01     NEWSTOCKGENCOUNT          PIC 9(4)    VALUE ZERO.
+01     NEWSTOCKGENTABLE.
+       02 NEWSTOCKGENENTRY OCCURS 0 TO 1000 TIMES
+               DEPENDING ON NEWSTOCKGENCOUNT.
+           03 NEWSTOCKGENFILENAME PIC X(40).
+           03 NEWSTOCKGENDATE    PIC 9(8).
+
+01     TRANSACTIONFILESTATUS    PIC XX.
+       88 TRANSACTIONFILEOK     VALUE "00".
+
+01     TRANSACTIONCOUNT         PIC 9(5)    VALUE ZERO.
+01     TRANSACTIONTABLE.
+       02 TRANSACTIONENTRY OCCURS 0 TO 5000 TIMES
+               DEPENDING ON TRANSACTIONCOUNT.
+           03 TRANSLINE         PIC X(47).
+           03 TRANSTYPECODE     PIC 9.
+           03 TRANSBATCHDATE    PIC 9(8)    VALUE ZERO.
+           03 TRANSPURGEFLAG    PIC X       VALUE "N".
+               88 TRANSPURGETHIS VALUE "Y".
+
+01     BATCHKEEPSWITCH          PIC X       VALUE "N".
+       88 PURGECURRENTBATCH     VALUE "Y".
+       88 KEEPCURRENTBATCH      VALUE "N".
+
+01     GENIDX                   PIC 9(4).
+01     TRANSIDX                 PIC 9(5).
+01     CUTOFFDATE               PIC 9(8).
+01     AGEINDAYS                PIC S9(8).
+
+01     DELETESTATUS              PIC S9(9) COMP-5 VALUE ZERO.
+
+01     PURGEDCOUNT              PIC 9(4)    VALUE ZERO.
+01     KEPTCOUNT                PIC 9(4)    VALUE ZERO.
+01     NEWSTOCKPURGEDCOUNT      PIC 9(4)    VALUE ZERO.
+01     NEWSTOCKKEPTCOUNT        PIC 9(4)    VALUE ZERO.
+01     BATCHESPURGEDCOUNT       PIC 9(4)    VALUE ZERO.
+01     BATCHESKEPTCOUNT         PIC 9(4)    VALUE ZERO.
+
+PROCEDURE DIVISION.
+BEGIN.
+       DISPLAY "ENTER RETENTION DAYS OR BLANK FOR " RETENTIONDAYS " - "
+           WITH NO ADVANCING
+       ACCEPT RETENTIONDAYSENTRY
+       IF RETENTIONDAYSENTRY NOT = SPACES
+           MOVE RETENTIONDAYSENTRY TO RETENTIONDAYS
+       END-IF
+
+       DISPLAY "ENTER TODAY'S DATE (YYYYMMDD) OR BLANK FOR TODAY - "
+           WITH NO ADVANCING
+       ACCEPT TODAYENTRY
+       IF TODAYENTRY = SPACES
+           ACCEPT TODAYDATE FROM DATE YYYYMMDD
+       ELSE
+           MOVE TODAYENTRY TO TODAYDATE
+       END-IF
+
+       COMPUTE CUTOFFDATE =
+           FUNCTION DATE-OF-INTEGER(
+               FUNCTION INTEGER-OF-DATE(TODAYDATE) - RETENTIONDAYS)
+
+       PERFORM LOADMANIFEST
+       PERFORM PURGEOLDGENERATIONS
+       PERFORM REWRITEMANIFEST
+
+       PERFORM LOADNEWSTOCKMANIFEST
+       PERFORM PURGEOLDNEWSTOCKGENERATIONS
+       PERFORM REWRITENEWSTOCKMANIFEST
+
+       PERFORM LOADTRANSACTIONS
+       PERFORM MARKOLDBATCHES
+       PERFORM REWRITETRANSACTIONS
+
+       DISPLAY "MASTER GENERATIONS KEPT: "    KEPTCOUNT
+       DISPLAY "MASTER GENERATIONS PURGED: "  PURGEDCOUNT
+       DISPLAY "NEW STOCK GENERATIONS KEPT: " NEWSTOCKKEPTCOUNT
+       DISPLAY "NEW STOCK GENERATIONS PURGED: " NEWSTOCKPURGEDCOUNT
+       DISPLAY "TRANSACTION BATCHES KEPT: "   BATCHESKEPTCOUNT
+       DISPLAY "TRANSACTION BATCHES PURGED: " BATCHESPURGEDCOUNT
+       STOP RUN.
+
+LOADMANIFEST.
+       OPEN INPUT GENERATIONMANIFESTFILE
+       READ GENERATIONMANIFESTFILE
+           AT END SET ENDOFMANIFESTFILE TO TRUE
+       END-READ
+       PERFORM STOREGENERATION UNTIL ENDOFMANIFESTFILE
+       CLOSE GENERATIONMANIFESTFILE.
+
+STOREGENERATION.
+       ADD 1 TO GENERATIONCOUNT
+       MOVE MANIFESTFILENAME TO GENFILENAME(GENERATIONCOUNT)
+       MOVE MANIFESTGENDATE  TO GENDATE(GENERATIONCOUNT)
+       READ GENERATIONMANIFESTFILE
+           AT END SET ENDOFMANIFESTFILE TO TRUE
+       END-READ.
+
+*> The most recent generation is always kept regardless of age, so
+*> a purge run never leaves the master with no recoverable backup.
+PURGEOLDGENERATIONS.
+       PERFORM CHECKGENERATIONFORPURGE
+           VARYING GENIDX FROM 1 BY 1 UNTIL GENIDX > GENERATIONCOUNT.
+
+CHECKGENERATIONFORPURGE.
+       IF GENDATE(GENIDX) < CUTOFFDATE AND GENIDX NOT = GENERATIONCOUNT
+           CALL "CBL_DELETE_FILE" USING GENFILENAME(GENIDX)
+               RETURNING DELETESTATUS
+           END-CALL
+           MOVE SPACES TO GENFILENAME(GENIDX)
+           ADD 1 TO PURGEDCOUNT
+       ELSE
+           ADD 1 TO KEPTCOUNT
+       END-IF.
+
+REWRITEMANIFEST.
+       OPEN OUTPUT GENERATIONMANIFESTFILE
+       PERFORM WRITESURVIVINGGENERATION
+           VARYING GENIDX FROM 1 BY 1 UNTIL GENIDX > GENERATIONCOUNT
+       CLOSE GENERATIONMANIFESTFILE.
+
+WRITESURVIVINGGENERATION.
+       IF GENFILENAME(GENIDX) NOT = SPACES
+           MOVE GENFILENAME(GENIDX) TO MANIFESTFILENAME
+           MOVE GENDATE(GENIDX)     TO MANIFESTGENDATE
+           WRITE GENERATIONMANIFESTREC
+       END-IF.
+
+*> Same generation-ageing rules as the master backups above, applied
+*> to Listing10-4.cob's ARCHIVENEWSTOCKFILE generations instead - the
+*> most recent new-stock generation is always kept regardless of age.
+LOADNEWSTOCKMANIFEST.
+       OPEN INPUT NEWSTOCKMANIFESTFILE
+       READ NEWSTOCKMANIFESTFILE
+           AT END SET ENDOFNEWSTOCKMANIFESTFILE TO TRUE
+       END-READ
+       PERFORM STORENEWSTOCKGENERATION UNTIL ENDOFNEWSTOCKMANIFESTFILE
+       CLOSE NEWSTOCKMANIFESTFILE.
+
+STORENEWSTOCKGENERATION.
+       ADD 1 TO NEWSTOCKGENCOUNT
+       MOVE NEWSTOCKMANIFESTFILENAME TO NEWSTOCKGENFILENAME(NEWSTOCKGENCOUNT)
+       MOVE NEWSTOCKMANIFESTGENDATE  TO NEWSTOCKGENDATE(NEWSTOCKGENCOUNT)
+       READ NEWSTOCKMANIFESTFILE
+           AT END SET ENDOFNEWSTOCKMANIFESTFILE TO TRUE
+       END-READ.
+
+PURGEOLDNEWSTOCKGENERATIONS.
+       PERFORM CHECKNEWSTOCKGENERATIONFORPURGE
+           VARYING GENIDX FROM 1 BY 1 UNTIL GENIDX > NEWSTOCKGENCOUNT.
+
+CHECKNEWSTOCKGENERATIONFORPURGE.
+       IF NEWSTOCKGENDATE(GENIDX) < CUTOFFDATE
+               AND GENIDX NOT = NEWSTOCKGENCOUNT
+           CALL "CBL_DELETE_FILE" USING NEWSTOCKGENFILENAME(GENIDX)
+               RETURNING DELETESTATUS
+           END-CALL
+           MOVE SPACES TO NEWSTOCKGENFILENAME(GENIDX)
+           ADD 1 TO NEWSTOCKPURGEDCOUNT
+       ELSE
+           ADD 1 TO NEWSTOCKKEPTCOUNT
+       END-IF.
+
+REWRITENEWSTOCKMANIFEST.
+       OPEN OUTPUT NEWSTOCKMANIFESTFILE
+       PERFORM WRITESURVIVINGNEWSTOCKGENERATION
+           VARYING GENIDX FROM 1 BY 1 UNTIL GENIDX > NEWSTOCKGENCOUNT
+       CLOSE NEWSTOCKMANIFESTFILE.
+
+WRITESURVIVINGNEWSTOCKGENERATION.
+       IF NEWSTOCKGENFILENAME(GENIDX) NOT = SPACES
+           MOVE NEWSTOCKGENFILENAME(GENIDX) TO NEWSTOCKMANIFESTFILENAME
+           MOVE NEWSTOCKGENDATE(GENIDX)     TO NEWSTOCKMANIFESTGENDATE
+           WRITE NEWSTOCKMANIFESTREC
+       END-IF.
+
+*> A missing TRANSACTIONFILE (nothing has been entered or processed
+*> yet) is not an error - there is simply nothing to age off, the same
+*> way LISTING10-4's FINDLASTCHECKPOINT treats a missing checkpoint
+*> file as "nothing to restart from" rather than aborting.
+LOADTRANSACTIONS.
+       OPEN INPUT TRANSACTIONFILE
+       IF TRANSACTIONFILEOK
+           READ TRANSACTIONFILE
+               AT END SET ENDOFTRANSACTIONFILE TO TRUE
+           END-READ
+           PERFORM STORETRANSACTION UNTIL ENDOFTRANSACTIONFILE
+           CLOSE TRANSACTIONFILE
+       ELSE
+           SET ENDOFTRANSACTIONFILE TO TRUE
+       END-IF.
+
+STORETRANSACTION.
+       ADD 1 TO TRANSACTIONCOUNT
+       MOVE INSERTIONREC TO TRANSLINE(TRANSACTIONCOUNT)
+       MOVE TYPECODE-TF  TO TRANSTYPECODE(TRANSACTIONCOUNT)
+       IF BATCHHEADER
+           MOVE BATCHHEADERDATE TO TRANSBATCHDATE(TRANSACTIONCOUNT)
+       END-IF
+       READ TRANSACTIONFILE
+           AT END SET ENDOFTRANSACTIONFILE TO TRUE
+       END-READ.
+
+*> A whole batch - its header, every detail record, and its footer -
+*> is purged or kept as a unit, decided by the batch header's date, so
+*> VERIFYBATCHFOOTERCOUNT in LISTING10-4 never sees a header without
+*> its matching footer (or vice versa) in what survives.
+MARKOLDBATCHES.
+       SET KEEPCURRENTBATCH TO TRUE
+       PERFORM MARKTRANSACTIONBATCHMEMBERSHIP
+           VARYING TRANSIDX FROM 1 BY 1 UNTIL TRANSIDX > TRANSACTIONCOUNT.
+
+MARKTRANSACTIONBATCHMEMBERSHIP.
+       IF TRANSTYPECODE(TRANSIDX) = 8
+           IF TRANSBATCHDATE(TRANSIDX) < CUTOFFDATE
+               SET PURGECURRENTBATCH TO TRUE
+           ELSE
+               SET KEEPCURRENTBATCH TO TRUE
+           END-IF
+           IF PURGECURRENTBATCH
+               ADD 1 TO BATCHESPURGEDCOUNT
+           ELSE
+               ADD 1 TO BATCHESKEPTCOUNT
+           END-IF
+       END-IF
+       IF PURGECURRENTBATCH
+           SET TRANSPURGETHIS(TRANSIDX) TO TRUE
+       END-IF.
+
+REWRITETRANSACTIONS.
+       IF TRANSACTIONCOUNT > 0
+           OPEN OUTPUT TRANSACTIONFILE
+           PERFORM WRITESURVIVINGTRANSACTION
+               VARYING TRANSIDX FROM 1 BY 1 UNTIL TRANSIDX > TRANSACTIONCOUNT
+           CLOSE TRANSACTIONFILE
+       END-IF.
+
+WRITESURVIVINGTRANSACTION.
+       IF NOT TRANSPURGETHIS(TRANSIDX)
+           MOVE TRANSLINE(TRANSIDX) TO INSERTIONREC
+           WRITE INSERTIONREC
+       END-IF.
