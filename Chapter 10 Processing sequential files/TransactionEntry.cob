@@ -0,0 +1,161 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TRANSACTIONENTRY.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT TRANSACTIONFILE ASSIGN TO "Listing10-3Trans.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TRANSACTIONFILESTATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD     TRANSACTIONFILE.
+01     INSERTIONREC.
+       02 TYPECODE-TF          PIC 9.
+        88 INSERTION           VALUE 1.
+        88 DELETION            VALUE 2.
+        88 UPDATEPRICE         VALUE 3.
+        88 ADDTOSTOCK          VALUE 4.
+        88 SUBTRACTFROMSTOCK   VALUE 5.
+        88 RETURNSTOCK         VALUE 6.
+        88 BATCHHEADER         VALUE 8.
+        88 BATCHFOOTER         VALUE 9.
+       02 RECORDBODY-IR.
+        03 GADGETID-TF         PIC 9(6).
+        03 GADGETNAME-IR       PIC X(30).
+        03 QTYINSTOCK-IR       PIC 9(4).
+        03 PRICE-IR            PIC 9(4)V99.
+
+01     DELETIONREC.
+       02 FILLER               PIC 9(7).
+
+01     PRICECHANGEREC.
+       02 FILLER               PIC 9(7).
+       02 PRICE-PCR            PIC 9(4)V99.
+
+01     ADDTOSTOCKREC.
+       02 FILLER               PIC 9(7).
+       02 QTYTOADD             PIC 9(4).
+
+01     SUBTRACTFROMSTOCKREC.
+       02 FILLER               PIC 9(7).
+       02 QTYTOSUBTRACT        PIC 9(4).
+
+01     RETURNSTOCKREC.
+       02 FILLER               PIC 9(7).
+       02 QTYRETURNED          PIC 9(4).
+       02 RETURNREASONCODE     PIC 9(2).
+
+01     BATCHHEADERREC.
+       02 FILLER               PIC 9.
+       02 BATCHHEADERDATE      PIC 9(8).
+
+01     BATCHFOOTERREC.
+       02 FILLER               PIC 9.
+       02 BATCHRECCOUNT-TF     PIC 9(5).
+
+WORKING-STORAGE SECTION.
+01     TRANSACTIONFILESTATUS    PIC XX.
+       88 TRANSACTIONFILEOK     VALUE "00".
+
+01     MORETRANSACTIONS         PIC X VALUE "Y".
+       88 ENTERANOTHER          VALUE "Y".
+
+01     TYPECODEENTRY            PIC 9.
+01     GADGETIDENTRY            PIC 9(6).
+
+01     ENTRYDATEENTRY           PIC X(8)    VALUE SPACES.
+01     ENTRYDATE                PIC 9(8).
+01     BATCHDETAILCOUNT         PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+BEGIN.
+       DISPLAY "ENTER BATCH DATE (YYYYMMDD) OR BLANK FOR TODAY - "
+           WITH NO ADVANCING
+       ACCEPT ENTRYDATEENTRY
+       IF ENTRYDATEENTRY = SPACES
+           ACCEPT ENTRYDATE FROM DATE YYYYMMDD
+       ELSE
+           MOVE ENTRYDATEENTRY TO ENTRYDATE
+       END-IF
+
+       OPEN EXTEND TRANSACTIONFILE
+       IF NOT TRANSACTIONFILEOK
+           OPEN OUTPUT TRANSACTIONFILE
+       END-IF
+
+       SET BATCHHEADER TO TRUE
+       MOVE ENTRYDATE TO BATCHHEADERDATE
+       WRITE BATCHHEADERREC
+
+       PERFORM ENTERONETRANSACTION UNTIL NOT ENTERANOTHER
+
+       SET BATCHFOOTER TO TRUE
+       MOVE BATCHDETAILCOUNT TO BATCHRECCOUNT-TF
+       WRITE BATCHFOOTERREC
+
+       CLOSE TRANSACTIONFILE
+       STOP RUN.
+
+ENTERONETRANSACTION.
+       DISPLAY " "
+       DISPLAY "1 = INSERTION  2 = DELETION  3 = PRICE CHANGE"
+       DISPLAY "4 = ADD TO STOCK  5 = SUBTRACT FROM STOCK  6 = RETURN STOCK"
+       DISPLAY "TRANSACTION TYPE: " WITH NO ADVANCING
+       ACCEPT TYPECODEENTRY
+       MOVE TYPECODEENTRY TO TYPECODE-TF
+
+       DISPLAY "GADGET ID: " WITH NO ADVANCING
+       ACCEPT GADGETIDENTRY
+       MOVE GADGETIDENTRY TO GADGETID-TF
+
+       EVALUATE TRUE
+           WHEN INSERTION          PERFORM ENTERINSERTIONFIELDS
+           WHEN DELETION           WRITE DELETIONREC
+           WHEN UPDATEPRICE        PERFORM ENTERPRICECHANGEFIELDS
+           WHEN ADDTOSTOCK         PERFORM ENTERADDTOSTOCKFIELDS
+           WHEN SUBTRACTFROMSTOCK  PERFORM ENTERSUBTRACTFIELDS
+           WHEN RETURNSTOCK        PERFORM ENTERRETURNFIELDS
+           WHEN OTHER              DISPLAY "UNRECOGNIZED TRANSACTION TYPE - IGNORED"
+       END-EVALUATE
+
+       IF INSERTION OR DELETION OR UPDATEPRICE OR ADDTOSTOCK OR SUBTRACTFROMSTOCK
+               OR RETURNSTOCK
+           ADD 1 TO BATCHDETAILCOUNT
+       END-IF
+
+       DISPLAY "ENTER ANOTHER TRANSACTION? (Y/N): " WITH NO ADVANCING
+       ACCEPT MORETRANSACTIONS.
+
+ENTERINSERTIONFIELDS.
+       DISPLAY "GADGET NAME: " WITH NO ADVANCING
+       ACCEPT GADGETNAME-IR
+       DISPLAY "QUANTITY IN STOCK: " WITH NO ADVANCING
+       ACCEPT QTYINSTOCK-IR
+       DISPLAY "PRICE: " WITH NO ADVANCING
+       ACCEPT PRICE-IR
+       WRITE INSERTIONREC.
+
+ENTERPRICECHANGEFIELDS.
+       DISPLAY "NEW PRICE: " WITH NO ADVANCING
+       ACCEPT PRICE-PCR
+       WRITE PRICECHANGEREC.
+
+ENTERADDTOSTOCKFIELDS.
+       DISPLAY "QUANTITY TO ADD: " WITH NO ADVANCING
+       ACCEPT QTYTOADD
+       WRITE ADDTOSTOCKREC.
+
+ENTERSUBTRACTFIELDS.
+       DISPLAY "QUANTITY TO SUBTRACT: " WITH NO ADVANCING
+       ACCEPT QTYTOSUBTRACT
+       WRITE SUBTRACTFROMSTOCKREC.
+
+ENTERRETURNFIELDS.
+       DISPLAY "QUANTITY RETURNED: " WITH NO ADVANCING
+       ACCEPT QTYRETURNED
+       DISPLAY "REASON CODE (1=DEFECTIVE 2=WRONG ITEM 3=CHANGED MIND 9=OTHER): "
+           WITH NO ADVANCING
+       ACCEPT RETURNREASONCODE
+       WRITE RETURNSTOCKREC.
