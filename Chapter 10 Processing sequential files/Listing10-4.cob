@@ -5,7 +5,9 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        SELECT MASTERSTOCKFILE ASSIGN TO "Listing10-3Master.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS GADGETID-MF.
 
        SELECT NEWSTOCKFILE ASSIGN TO "Listing10-4NewMast.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
@@ -13,6 +15,37 @@ FILE-CONTROL.
        SELECT TRANSACTIONFILE ASSIGN TO "Listing10-3Trans.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT REJECTSFILE ASSIGN TO "Listing10-4Rejects.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT AUDITTRAILFILE ASSIGN TO "Listing10-4Audit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CHECKPOINTFILE ASSIGN TO "Listing10-4.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINTFILESTATUS.
+
+       SELECT BACKUPMASTERFILE ASSIGN TO DYNAMIC BACKUPMASTERFILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CONTROLTOTALSFILE ASSIGN TO "Listing10-4.ctl"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT GENERATIONMANIFESTFILE ASSIGN TO "Listing10-4Manifest.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS GENERATIONMANIFESTFILESTATUS.
+
+       SELECT NEWSTOCKARCHIVEFILE ASSIGN TO DYNAMIC NEWSTOCKARCHIVEFILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT NEWSTOCKMANIFESTFILE ASSIGN TO "Listing10-4NewMastManifest.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NEWSTOCKMANIFESTFILESTATUS.
+
+       SELECT OPERATIONSLOGFILE ASSIGN TO "OperationsLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OPERATIONSLOGFILESTATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD     MASTERSTOCKFILE.
@@ -25,6 +58,7 @@ FD     MASTERSTOCKFILE.
 
 FD     NEWSTOCKFILE.
 01     NEWSTOCKREC.
+       88 ENDOFNEWSTOCKFILE    VALUE HIGH-VALUES.
        02 GADGETID-NSF         PIC 9(6).
        02 GADGETNAME-NSF       PIC X(30).
        02 QTYINSTOCK-NSF       PIC 9(4).
@@ -39,6 +73,9 @@ FD     TRANSACTIONFILE.
         88 UPDATEPRICE         VALUE 3.
         88 ADDTOSTOCK          VALUE 4.
         88 SUBTRACTFROMSTOCK   VALUE 5.
+        88 RETURNSTOCK         VALUE 6.
+        88 BATCHHEADER         VALUE 8.
+        88 BATCHFOOTER         VALUE 9.
        02 RECORDBODY-IR.
         03 GADGETID-TF         PIC 9(6).
         03 GADGETNAME-IR       PIC X(30).
@@ -60,16 +97,142 @@ FD     TRANSACTIONFILE.
        02 FILLER               PIC 9(7).
        02 QTYTOSUBTRACT        PIC 9(4).
 
+01     RETURNSTOCKREC.
+       02 FILLER               PIC 9(7).
+       02 QTYRETURNED          PIC 9(4).
+       02 RETURNREASONCODE     PIC 9(2).
+        88 RETURNDEFECTIVE     VALUE 1.
+        88 RETURNWRONGITEM     VALUE 2.
+        88 RETURNCUSTCHANGEDMIND VALUE 3.
+        88 RETURNOTHERREASON   VALUE 9.
+
+01     BATCHHEADERREC.
+       02 FILLER               PIC 9.
+       02 BATCHHEADERDATE      PIC 9(8).
+
+01     BATCHFOOTERREC.
+       02 FILLER               PIC 9.
+       02 BATCHRECCOUNT-TF     PIC 9(5).
+
+FD     REJECTSFILE.
+01     REJECTREC.
+       02 REJECTTRANSACTION    PIC X(47).
+       02 REJECTREASON         PIC X(48).
+
+FD     AUDITTRAILFILE.
+01     AUDITREC.
+       02 AUDITGADGETID        PIC 9(6).
+       02 FILLER               PIC X   VALUE SPACE.
+       02 AUDITTXTYPE          PIC X(10).
+       02 FILLER               PIC X   VALUE SPACE.
+       02 AUDITOLDVALUE        PIC 9(6)V99.
+       02 FILLER               PIC X   VALUE SPACE.
+       02 AUDITNEWVALUE        PIC 9(6)V99.
+       02 FILLER               PIC X   VALUE SPACE.
+       02 AUDITTIMESTAMP       PIC X(21).
+
+FD     CHECKPOINTFILE.
+01     CHECKPOINTREC.
+       88 ENDOFCHECKPOINTFILE  VALUE HIGH-VALUES.
+       02 CHECKPOINTKEY        PIC 9(6).
+       02 CHECKPOINTTRANSCOUNT PIC 9(8).
+
+FD     BACKUPMASTERFILE.
+01     BACKUPMASTERREC.
+       02 GADGETID-BMF         PIC 9(6).
+       02 GADGETNAME-BMF       PIC X(30).
+       02 QTYINSTOCK-BMF       PIC 9(4).
+       02 PRICE-BMF            PIC 9(4)V99.
+
+FD     CONTROLTOTALSFILE.
+01     CONTROLTOTALSREC         PIC X(80).
+
+FD     GENERATIONMANIFESTFILE.
+01     GENERATIONMANIFESTREC.
+       02 MANIFESTFILENAME     PIC X(40).
+       02 FILLER               PIC X      VALUE SPACE.
+       02 MANIFESTGENDATE      PIC 9(8).
+
+FD     NEWSTOCKARCHIVEFILE.
+01     NEWSTOCKARCHIVEREC.
+       02 GADGETID-NAF         PIC 9(6).
+       02 GADGETNAME-NAF       PIC X(30).
+       02 QTYINSTOCK-NAF       PIC 9(4).
+       02 PRICE-NAF            PIC 9(4)V99.
+
+FD     NEWSTOCKMANIFESTFILE.
+01     NEWSTOCKMANIFESTREC.
+       02 NEWSTOCKMANIFESTFILENAME PIC X(40).
+       02 FILLER               PIC X      VALUE SPACE.
+       02 NEWSTOCKMANIFESTGENDATE PIC 9(8).
+
+FD     OPERATIONSLOGFILE.
+01     OPERATIONSLOGREC.
+       02 OPLOGJOBNAME          PIC X(12).
+       02 FILLER                PIC X      VALUE SPACE.
+       02 OPLOGRUNDATE          PIC 9(8).
+       02 FILLER                PIC X      VALUE SPACE.
+       02 OPLOGRECORDSIN        PIC 9(7).
+       02 FILLER                PIC X      VALUE SPACE.
+       02 OPLOGRECORDSOUT       PIC 9(7).
+       02 FILLER                PIC X      VALUE SPACE.
+       02 OPLOGREJECTS          PIC 9(7).
+
 WORKING-STORAGE SECTION.
+01     BACKUPMASTERFILENAME    PIC X(40).
+01     BACKUPTIMESTAMP         PIC X(21).
+
+01     NEWSTOCKARCHIVEFILENAME PIC X(40).
+
+01     MASTERSREADCOUNT        PIC 9(7) VALUE ZERO.
+01     TRANSAPPLIEDCOUNT       PIC 9(7) VALUE ZERO.
+01     TRANSREJECTEDCOUNT      PIC 9(7) VALUE ZERO.
+01     NEWSTOCKWRITTENCOUNT    PIC 9(7) VALUE ZERO.
+
+01     PRNCONTROLTOTALS.
+       02 FILLER               PIC X(16) VALUE "MASTERS READ: ".
+       02 PRNMASTERSREAD       PIC ZZZ,ZZ9.
+       02 FILLER               PIC X(18) VALUE "  TRANS APPLIED: ".
+       02 PRNTRANSAPPLIED      PIC ZZZ,ZZ9.
+       02 FILLER               PIC X(19) VALUE "  TRANS REJECTED: ".
+       02 PRNTRANSREJECTED     PIC ZZZ,ZZ9.
+       02 FILLER               PIC X(17) VALUE "  NEW RECS OUT: ".
+       02 PRNNEWSTOCKWRITTEN   PIC ZZZ,ZZ9.
+01     CHECKPOINTFILESTATUS    PIC XX.
+       88 CHECKPOINTFILEOK     VALUE "00".
+
+01     GENERATIONMANIFESTFILESTATUS PIC XX.
+       88 GENERATIONMANIFESTFILEOK  VALUE "00".
+
+01     NEWSTOCKMANIFESTFILESTATUS PIC XX.
+       88 NEWSTOCKMANIFESTFILEOK  VALUE "00".
+
+01     CHECKPOINTINTERVAL      PIC 9(4) VALUE 0050.
+01     TRANSREADCOUNT          PIC 9(8) VALUE ZERO.
+01     LASTCHECKPOINTKEY       PIC 9(6) VALUE ZERO.
+01     LASTCHECKPOINTTRANCNT   PIC 9(8) VALUE ZERO.
+
+01     RESTARTSWITCH           PIC X VALUE "N".
+       88 RESTARTING           VALUE "Y".
+       88 NOTRESTARTING        VALUE "N".
 01     ERRORMESSAGE.
        02 PRNGADGETID          PIC 9(6).
        02 FILLER               PIC XXX VALUE " - ".
-       02 FILLER               PIC X(45).
+       02 ERRORREASONTEXT      PIC X(45).
         88 INSERTERROR         VALUE "INSERT ERROR - RECORD ALREADY EXISTS".
+        88 INVALIDDATA         VALUE "INVALID DATA - BAD GADGET NAME OR PRICE".
         88 DELETEERROR         VALUE "DELETE ERROR - NO SUCH RECORD IN MASTER".
         88 PRICEUPDATEERROR    VALUE "PRICE UPDATE ERROR - NO SUCH RECORD IN MASTER".
         88 ADDTOSTOCKERROR     VALUE "ADD TO STOCK ERROR - NO SUCH RECORD IN MASTER".
         88 SUBFROMSTOCKERROR   VALUE "SUB FROM STOCK ERROR - NO SUCH RECORD IN MASTER".
+        88 SUBWOULDGONEGATIVE  VALUE "SUB FROM STOCK ERROR - WOULD DRIVE QTY NEGATIVE".
+        88 RETURNSTOCKERROR    VALUE "RETURN ERROR - NO SUCH RECORD IN MASTER".
+        88 PRICECHANGEOUTOFRANGE
+                                VALUE "PRICE UPDATE ERROR - EXCEEDS SANITY THRESHOLD".
+        88 BATCHCOUNTMISMATCH  VALUE "BATCH RECORD COUNT MISMATCH".
+
+01     PRICECHANGETHRESHOLDPCT PIC 9(3)    VALUE 025.
+01     PRICECHANGEPCT          PIC 9(5)V99.
 
 01     FILLER                  PIC X VALUE "n".
        88 RECORDINMASTER       VALUE "y".
@@ -77,26 +240,244 @@ WORKING-STORAGE SECTION.
 
 01     CURRENTKEY              PIC 9(6).
 
+01     RUNDATEENTRY            PIC X(8)    VALUE SPACES.
+01     RUNDATE                 PIC 9(8).
+01     THRESHOLDENTRY          PIC X(3)    VALUE SPACES.
+
+01     BATCHDETAILCOUNT        PIC 9(5) VALUE ZERO.
+01     RESTARTSKIPSWITCH       PIC X VALUE "N".
+       88 SKIPPINGFORRESTART   VALUE "Y".
+       88 NOTSKIPPINGFORRESTART VALUE "N".
+
+01     RUNMODEENTRY             PIC X VALUE "U".
+01     DRYRUNSWITCH             PIC X VALUE "N".
+       88 DRYRUNMODE            VALUE "Y".
+       88 LIVERUNMODE           VALUE "N".
+
+01     OPERATIONSLOGFILESTATUS  PIC XX.
+       88 OPERATIONSLOGFILEOK   VALUE "00".
+
+01     CHECKPOINTFILENAME       PIC X(40) VALUE "Listing10-4.ckp".
+01     CHECKPOINTDELETESTATUS   PIC S9(9) COMP-5 VALUE ZERO.
+
 PROCEDURE DIVISION.
 BEGIN.
+       DISPLAY "ENTER RUN DATE (YYYYMMDD) OR BLANK FOR TODAY - "
+           WITH NO ADVANCING
+       ACCEPT RUNDATEENTRY
+       IF RUNDATEENTRY = SPACES
+           ACCEPT RUNDATE FROM DATE YYYYMMDD
+       ELSE
+           MOVE RUNDATEENTRY TO RUNDATE
+       END-IF
+
+       DISPLAY "ENTER PRICE CHANGE THRESHOLD PCT OR BLANK FOR "
+           PRICECHANGETHRESHOLDPCT " - " WITH NO ADVANCING
+       ACCEPT THRESHOLDENTRY
+       IF THRESHOLDENTRY NOT = SPACES
+           MOVE THRESHOLDENTRY TO PRICECHANGETHRESHOLDPCT
+       END-IF
+
+       DISPLAY "ENTER RUN MODE - (U)PDATE MASTER OR (V)ALIDATE ONLY "
+           "(DRY RUN) - " WITH NO ADVANCING
+       ACCEPT RUNMODEENTRY
+       IF RUNMODEENTRY = "V" OR RUNMODEENTRY = "v"
+           SET DRYRUNMODE TO TRUE
+       END-IF
+
+       IF DRYRUNMODE
+           SET NOTRESTARTING TO TRUE
+       ELSE
+           PERFORM FINDLASTCHECKPOINT
+       END-IF
+
+       IF NOTRESTARTING AND NOT DRYRUNMODE
+           PERFORM BACKUPCURRENTMASTER
+       END-IF
+
        OPEN INPUT MASTERSTOCKFILE
        OPEN INPUT TRANSACTIONFILE
-       OPEN OUTPUT NEWSTOCKFILE
-       PERFORM READMASTERFILE
+       IF RESTARTING OR DRYRUNMODE
+           OPEN EXTEND REJECTSFILE
+           OPEN EXTEND AUDITTRAILFILE
+       ELSE
+           OPEN OUTPUT REJECTSFILE
+           OPEN OUTPUT AUDITTRAILFILE
+       END-IF
+       IF NOT DRYRUNMODE
+           IF RESTARTING
+               OPEN EXTEND NEWSTOCKFILE
+           ELSE
+               OPEN OUTPUT NEWSTOCKFILE
+           END-IF
+           OPEN OUTPUT CHECKPOINTFILE
+       END-IF
+
+       IF RESTARTING
+           MOVE LASTCHECKPOINTKEY TO GADGETID-MF
+           START MASTERSTOCKFILE KEY IS NOT LESS THAN GADGETID-MF
+               INVALID KEY SET ENDOFMASTERFILE TO TRUE
+           END-START
+           IF NOT ENDOFMASTERFILE
+               PERFORM READMASTERFILE
+           END-IF
+           SET SKIPPINGFORRESTART TO TRUE
+           PERFORM SKIPONETRANSACTION LASTCHECKPOINTTRANCNT TIMES
+           SET NOTSKIPPINGFORRESTART TO TRUE
+       ELSE
+           PERFORM READMASTERFILE
+       END-IF
+
        PERFORM READTRANSFILE
        PERFORM CHOOSENEXTKEY
        PERFORM UNTIL ENDOFMASTERFILE AND ENDOFTRANSFILE
            PERFORM SETINITIALSTATUS
            PERFORM PROCESSONETRANSACTION UNTIL GADGETID-TF NOT = CURRENTKEY
            IF RECORDINMASTER
-               WRITE NEWSTOCKREC
+               IF NOT DRYRUNMODE
+                   WRITE NEWSTOCKREC
+                   ADD 1 TO NEWSTOCKWRITTENCOUNT
+               END-IF
            END-IF
            PERFORM CHOOSENEXTKEY
        END-PERFORM
 
-       CLOSE MASTERSTOCKFILE, TRANSACTIONFILE, NEWSTOCKFILE
+       CLOSE MASTERSTOCKFILE, TRANSACTIONFILE, REJECTSFILE, AUDITTRAILFILE
+       IF NOT DRYRUNMODE
+           CLOSE NEWSTOCKFILE, CHECKPOINTFILE
+           PERFORM ARCHIVENEWSTOCKFILE
+           PERFORM CLEANUPCHECKPOINTFILE
+       END-IF
+       PERFORM DISPLAYCONTROLTOTALS
+       PERFORM WRITEOPERATIONSLOG
        STOP RUN.
 
+DISPLAYCONTROLTOTALS.
+       IF DRYRUNMODE
+           DISPLAY "** DRY RUN - VALIDATION ONLY, NO FILES UPDATED **"
+       END-IF
+       MOVE MASTERSREADCOUNT     TO PRNMASTERSREAD
+       MOVE TRANSAPPLIEDCOUNT    TO PRNTRANSAPPLIED
+       MOVE TRANSREJECTEDCOUNT   TO PRNTRANSREJECTED
+       MOVE NEWSTOCKWRITTENCOUNT TO PRNNEWSTOCKWRITTEN
+       DISPLAY PRNCONTROLTOTALS
+       OPEN OUTPUT CONTROLTOTALSFILE
+       MOVE PRNCONTROLTOTALS TO CONTROLTOTALSREC
+       WRITE CONTROLTOTALSREC
+       CLOSE CONTROLTOTALSFILE.
+
+*>   Every batch job in the chain appends one summary line to the
+*>   shared OPERATIONSLOGFILE - job name, run date, records in, records
+*>   out, and rejects - so a single file gives an overview of everyone's
+*>   night's work instead of five separate control-total files.
+WRITEOPERATIONSLOG.
+       OPEN EXTEND OPERATIONSLOGFILE
+       IF NOT OPERATIONSLOGFILEOK
+           OPEN OUTPUT OPERATIONSLOGFILE
+       END-IF
+       MOVE "STOCKUPDATE"        TO OPLOGJOBNAME
+       MOVE RUNDATE              TO OPLOGRUNDATE
+       MOVE MASTERSREADCOUNT     TO OPLOGRECORDSIN
+       MOVE NEWSTOCKWRITTENCOUNT TO OPLOGRECORDSOUT
+       MOVE TRANSREJECTEDCOUNT   TO OPLOGREJECTS
+       WRITE OPERATIONSLOGREC
+       CLOSE OPERATIONSLOGFILE.
+
+BACKUPCURRENTMASTER.
+       MOVE FUNCTION CURRENT-DATE TO BACKUPTIMESTAMP
+       STRING "Listing10-3Master." BACKUPTIMESTAMP(1:14) ".bak"
+           DELIMITED BY SIZE INTO BACKUPMASTERFILENAME
+       OPEN INPUT MASTERSTOCKFILE
+       OPEN OUTPUT BACKUPMASTERFILE
+       READ MASTERSTOCKFILE
+           AT END SET ENDOFMASTERFILE TO TRUE
+       END-READ
+       PERFORM COPYMASTERRECTOBACKUP UNTIL ENDOFMASTERFILE
+       CLOSE MASTERSTOCKFILE, BACKUPMASTERFILE
+
+       OPEN EXTEND GENERATIONMANIFESTFILE
+       IF NOT GENERATIONMANIFESTFILEOK
+           OPEN OUTPUT GENERATIONMANIFESTFILE
+       END-IF
+       MOVE BACKUPMASTERFILENAME   TO MANIFESTFILENAME
+       MOVE RUNDATE                TO MANIFESTGENDATE
+       WRITE GENERATIONMANIFESTREC
+       CLOSE GENERATIONMANIFESTFILE.
+
+COPYMASTERRECTOBACKUP.
+       MOVE MASTERSTOCKREC TO BACKUPMASTERREC
+       WRITE BACKUPMASTERREC
+       READ MASTERSTOCKFILE
+           AT END SET ENDOFMASTERFILE TO TRUE
+       END-READ.
+
+*>   Each run's NEWSTOCKFILE is the next generation of the master, so it
+*>   is archived under a dated name and logged to its own manifest the
+*>   same way BACKUPCURRENTMASTER preserves the master it is replacing -
+*>   that gives every generation in the chain a recoverable copy.
+ARCHIVENEWSTOCKFILE.
+       MOVE FUNCTION CURRENT-DATE TO BACKUPTIMESTAMP
+       STRING "Listing10-4NewMast." BACKUPTIMESTAMP(1:14) ".bak"
+           DELIMITED BY SIZE INTO NEWSTOCKARCHIVEFILENAME
+
+       OPEN INPUT NEWSTOCKFILE
+       OPEN OUTPUT NEWSTOCKARCHIVEFILE
+       READ NEWSTOCKFILE
+           AT END SET ENDOFNEWSTOCKFILE TO TRUE
+       END-READ
+       PERFORM COPYNEWSTOCKRECTOARCHIVE UNTIL ENDOFNEWSTOCKFILE
+       CLOSE NEWSTOCKFILE, NEWSTOCKARCHIVEFILE
+
+       OPEN EXTEND NEWSTOCKMANIFESTFILE
+       IF NOT NEWSTOCKMANIFESTFILEOK
+           OPEN OUTPUT NEWSTOCKMANIFESTFILE
+       END-IF
+       MOVE NEWSTOCKARCHIVEFILENAME TO NEWSTOCKMANIFESTFILENAME
+       MOVE RUNDATE                 TO NEWSTOCKMANIFESTGENDATE
+       WRITE NEWSTOCKMANIFESTREC
+       CLOSE NEWSTOCKMANIFESTFILE.
+
+COPYNEWSTOCKRECTOARCHIVE.
+       MOVE NEWSTOCKREC TO NEWSTOCKARCHIVEREC
+       WRITE NEWSTOCKARCHIVEREC
+       READ NEWSTOCKFILE
+           AT END SET ENDOFNEWSTOCKFILE TO TRUE
+       END-READ.
+
+*>   A checkpoint file left on disk after this paragraph runs means the
+*>   run reached STOP RUN cleanly, so FINDLASTCHECKPOINT has no way to
+*>   tell a clean finish from an interrupted one by presence alone -
+*>   deleting it here is what makes that presence check trustworthy the
+*>   next time this job runs.
+CLEANUPCHECKPOINTFILE.
+       CALL "CBL_DELETE_FILE" USING CHECKPOINTFILENAME
+           RETURNING CHECKPOINTDELETESTATUS
+       END-CALL.
+
+FINDLASTCHECKPOINT.
+       OPEN INPUT CHECKPOINTFILE
+       IF CHECKPOINTFILEOK
+           SET RESTARTING TO TRUE
+           PERFORM UNTIL ENDOFCHECKPOINTFILE
+               READ CHECKPOINTFILE
+                   AT END SET ENDOFCHECKPOINTFILE TO TRUE
+               END-READ
+               IF NOT ENDOFCHECKPOINTFILE
+                   MOVE CHECKPOINTKEY        TO LASTCHECKPOINTKEY
+                   MOVE CHECKPOINTTRANSCOUNT TO LASTCHECKPOINTTRANCNT
+               END-IF
+           END-PERFORM
+           CLOSE CHECKPOINTFILE
+       ELSE
+           SET NOTRESTARTING TO TRUE
+       END-IF.
+
+SKIPONETRANSACTION.
+       PERFORM ADVANCETONEXTDATATRANSACTION
+       IF NOT ENDOFTRANSFILE
+           ADD 1 TO TRANSREADCOUNT
+       END-IF.
+
 CHOOSENEXTKEY.
        IF GADGETID-TF > GADGETID-MF
            MOVE GADGETID-TF TO CURRENTKEY
@@ -115,11 +496,12 @@ SETINITIALSTATUS.
 
 PROCESSONETRANSACTION.
        EVALUATE TRUE
-           WHEN UPDATEPRICE       PERFORM APPLYINSERTION
-           WHEN DELETION          PERFORM APPLYPRICECHANGE
-           WHEN INSERTION         PERFORM APPLYDELETION
+           WHEN INSERTION         PERFORM APPLYINSERTION
+           WHEN DELETION          PERFORM APPLYDELETION
+           WHEN UPDATEPRICE       PERFORM APPLYPRICECHANGE
            WHEN ADDTOSTOCK        PERFORM APPLYADDTOSTOCK
            WHEN SUBTRACTFROMSTOCK PERFORM APPLYSUBTRACTFROMSTOCK
+           WHEN RETURNSTOCK       PERFORM APPLYRETURN
        END-EVALUATE
        PERFORM READTRANSFILE.
 
@@ -127,50 +509,183 @@ APPLYINSERTION.
        IF RECORDINMASTER
            SET INSERTERROR TO TRUE
            DISPLAY ERRORMESSAGE
+           PERFORM LOGREJECT
        ELSE
-           SET RECORDINMASTER TO TRUE
-           MOVE RECORDBODY-IR TO NEWSTOCKREC
+           IF GADGETNAME-IR = SPACES OR PRICE-IR = ZERO
+               SET INVALIDDATA TO TRUE
+               DISPLAY ERRORMESSAGE
+               PERFORM LOGREJECT
+           ELSE
+               SET RECORDINMASTER TO TRUE
+               MOVE RECORDBODY-IR TO NEWSTOCKREC
+               MOVE GADGETID-TF TO AUDITGADGETID
+               MOVE "INSERT"     TO AUDITTXTYPE
+               MOVE ZERO         TO AUDITOLDVALUE
+               MOVE PRICE-IR     TO AUDITNEWVALUE
+               PERFORM LOGAUDIT
+           END-IF
        END-IF.
 
 APPLYDELETION.
        IF RECORDNOTINMASTER
            SET DELETEERROR TO TRUE
            DISPLAY ERRORMESSAGE
-       ELSE SET RECORDNOTINMASTER TO TRUE
+           PERFORM LOGREJECT
+       ELSE
+           MOVE GADGETID-NSF TO AUDITGADGETID
+           MOVE "DELETE"     TO AUDITTXTYPE
+           MOVE PRICE-NSF    TO AUDITOLDVALUE
+           MOVE ZERO         TO AUDITNEWVALUE
+           PERFORM LOGAUDIT
+           SET RECORDNOTINMASTER TO TRUE
        END-IF.
 
 APPLYPRICECHANGE.
        IF RECORDNOTINMASTER
            SET PRICEUPDATEERROR TO TRUE
            DISPLAY ERRORMESSAGE
+           PERFORM LOGREJECT
        ELSE
-           MOVE PRICE-PCR TO PRICE-NSF
+           IF PRICE-NSF = ZERO
+               SET PRICECHANGEOUTOFRANGE TO TRUE
+               DISPLAY ERRORMESSAGE
+               PERFORM LOGREJECT
+           ELSE
+               COMPUTE PRICECHANGEPCT ROUNDED =
+                   FUNCTION ABS(PRICE-PCR - PRICE-NSF) / PRICE-NSF * 100
+               IF PRICECHANGEPCT > PRICECHANGETHRESHOLDPCT
+                   SET PRICECHANGEOUTOFRANGE TO TRUE
+                   DISPLAY ERRORMESSAGE
+                   PERFORM LOGREJECT
+               ELSE
+                   MOVE GADGETID-NSF TO AUDITGADGETID
+                   MOVE "PRICECHG"   TO AUDITTXTYPE
+                   MOVE PRICE-NSF    TO AUDITOLDVALUE
+                   MOVE PRICE-PCR    TO AUDITNEWVALUE
+                   PERFORM LOGAUDIT
+                   MOVE PRICE-PCR TO PRICE-NSF
+               END-IF
+           END-IF
        END-IF.
 
 APPLYADDTOSTOCK.
        IF RECORDNOTINMASTER
            SET ADDTOSTOCKERROR TO TRUE
            DISPLAY ERRORMESSAGE
+           PERFORM LOGREJECT
        ELSE
+           MOVE GADGETID-NSF   TO AUDITGADGETID
+           MOVE "ADDSTOCK"     TO AUDITTXTYPE
+           MOVE QTYINSTOCK-NSF TO AUDITOLDVALUE
            ADD QTYTOADD TO QTYINSTOCK-NSF
+           MOVE QTYINSTOCK-NSF TO AUDITNEWVALUE
+           PERFORM LOGAUDIT
        END-IF.
 
 APPLYSUBTRACTFROMSTOCK.
        IF RECORDNOTINMASTER
            SET SUBFROMSTOCKERROR TO TRUE
            DISPLAY ERRORMESSAGE
+           PERFORM LOGREJECT
+       ELSE
+           IF QTYTOSUBTRACT > QTYINSTOCK-NSF
+               SET SUBWOULDGONEGATIVE TO TRUE
+               DISPLAY ERRORMESSAGE
+               PERFORM LOGREJECT
+           ELSE
+               MOVE GADGETID-NSF   TO AUDITGADGETID
+               MOVE "SUBSTOCK"     TO AUDITTXTYPE
+               MOVE QTYINSTOCK-NSF TO AUDITOLDVALUE
+               SUBTRACT QTYTOSUBTRACT FROM QTYINSTOCK-NSF
+               MOVE QTYINSTOCK-NSF TO AUDITNEWVALUE
+               PERFORM LOGAUDIT
+           END-IF
+       END-IF.
+
+APPLYRETURN.
+       IF RECORDNOTINMASTER
+           SET RETURNSTOCKERROR TO TRUE
+           DISPLAY ERRORMESSAGE
+           PERFORM LOGREJECT
        ELSE
-           SUBTRACT QTYTOSUBTRACT FROM QTYINSTOCK-NSF
+           MOVE GADGETID-NSF   TO AUDITGADGETID
+           MOVE "RETURN"       TO AUDITTXTYPE
+           MOVE QTYINSTOCK-NSF TO AUDITOLDVALUE
+           ADD QTYRETURNED TO QTYINSTOCK-NSF
+           MOVE QTYINSTOCK-NSF TO AUDITNEWVALUE
+           PERFORM LOGAUDIT
        END-IF.
 
+LOGREJECT.
+       MOVE INSERTIONREC TO REJECTTRANSACTION
+       MOVE ERRORREASONTEXT TO REJECTREASON
+       WRITE REJECTREC
+       ADD 1 TO TRANSREJECTEDCOUNT.
+
+LOGAUDIT.
+       IF NOT DRYRUNMODE
+           MOVE FUNCTION CURRENT-DATE TO AUDITTIMESTAMP
+           WRITE AUDITREC
+       END-IF
+       ADD 1 TO TRANSAPPLIEDCOUNT.
 
 READTRANSFILE.
+       PERFORM ADVANCETONEXTDATATRANSACTION
+       MOVE GADGETID-TF TO PRNGADGETID
+       IF NOT ENDOFTRANSFILE
+           ADD 1 TO TRANSREADCOUNT
+           IF NOT DRYRUNMODE
+               IF FUNCTION MOD(TRANSREADCOUNT, CHECKPOINTINTERVAL) = 0
+                   PERFORM WRITECHECKPOINT
+               END-IF
+           END-IF
+       END-IF.
+
+*>   TRANSACTIONFILE is bracketed by batch header/footer records the
+*>   same way LISTING8-2 brackets SHOPRECEIPTSFILE - the footer's
+*>   count is checked against the detail records actually seen since
+*>   the last header before the batch is trusted. Restart catch-up
+*>   reads skip the check since the original run already verified
+*>   every batch it passed through.
+ADVANCETONEXTDATATRANSACTION.
+       PERFORM READONETRANSRECORD
+       PERFORM UNTIL ENDOFTRANSFILE OR
+               (NOT BATCHHEADER AND NOT BATCHFOOTER)
+           PERFORM READONETRANSRECORD
+       END-PERFORM.
+
+READONETRANSRECORD.
        READ TRANSACTIONFILE
            AT END SET ENDOFTRANSFILE TO TRUE
        END-READ
-       MOVE GADGETID-TF TO PRNGADGETID.
+       IF NOT ENDOFTRANSFILE
+           EVALUATE TRUE
+               WHEN BATCHHEADER
+                   MOVE ZERO TO BATCHDETAILCOUNT
+               WHEN BATCHFOOTER
+                   IF NOT SKIPPINGFORRESTART
+                       PERFORM VERIFYBATCHFOOTERCOUNT
+                   END-IF
+               WHEN OTHER
+                   ADD 1 TO BATCHDETAILCOUNT
+           END-EVALUATE
+       END-IF.
+
+VERIFYBATCHFOOTERCOUNT.
+       IF BATCHRECCOUNT-TF NOT = BATCHDETAILCOUNT
+           SET BATCHCOUNTMISMATCH TO TRUE
+           PERFORM LOGREJECT
+       END-IF.
+
+WRITECHECKPOINT.
+       MOVE CURRENTKEY      TO CHECKPOINTKEY
+       MOVE TRANSREADCOUNT  TO CHECKPOINTTRANSCOUNT
+       WRITE CHECKPOINTREC.
 
 READMASTERFILE.
        READ MASTERSTOCKFILE
            AT END SET ENDOFMASTERFILE TO TRUE
-       END-READ.
\ No newline at end of file
+       END-READ
+       IF NOT ENDOFMASTERFILE
+           ADD 1 TO MASTERSREADCOUNT
+       END-IF.
