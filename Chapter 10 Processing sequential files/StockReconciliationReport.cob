@@ -0,0 +1,340 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. STOCKRECONCILIATIONREPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT GENERATIONMANIFESTFILE ASSIGN TO "Listing10-4Manifest.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT NEWSTOCKMANIFESTFILE ASSIGN TO "Listing10-4NewMastManifest.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT PRIORMASTERFILE ASSIGN TO DYNAMIC PRIORMASTERFILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CURRENTMASTERFILE ASSIGN TO DYNAMIC CURRENTMASTERFILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT AUDITTRAILFILE ASSIGN TO "Listing10-4Audit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RECONCILIATIONREPORT ASSIGN TO "StockReconciliation.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD     GENERATIONMANIFESTFILE.
+01     GENERATIONMANIFESTREC.
+       88 ENDOFGENERATIONMANIFEST VALUE HIGH-VALUES.
+       02 MANIFESTFILENAME     PIC X(40).
+       02 FILLER               PIC X      VALUE SPACE.
+       02 MANIFESTGENDATE      PIC 9(8).
+
+FD     NEWSTOCKMANIFESTFILE.
+01     NEWSTOCKMANIFESTREC.
+       88 ENDOFNEWSTOCKMANIFEST VALUE HIGH-VALUES.
+       02 NEWSTOCKMANIFESTFILENAME PIC X(40).
+       02 FILLER               PIC X      VALUE SPACE.
+       02 NEWSTOCKMANIFESTGENDATE PIC 9(8).
+
+FD     PRIORMASTERFILE.
+01     PRIORMASTERREC.
+       88 ENDOFPRIORMASTERFILE  VALUE HIGH-VALUES.
+       02 GADGETID-PMF          PIC 9(6).
+       02 GADGETNAME-PMF        PIC X(30).
+       02 QTYINSTOCK-PMF        PIC 9(4).
+       02 PRICE-PMF             PIC 9(4)V99.
+
+FD     CURRENTMASTERFILE.
+01     CURRENTMASTERREC.
+       88 ENDOFCURRENTMASTERFILE VALUE HIGH-VALUES.
+       02 GADGETID-CMF          PIC 9(6).
+       02 GADGETNAME-CMF        PIC X(30).
+       02 QTYINSTOCK-CMF        PIC 9(4).
+       02 PRICE-CMF             PIC 9(4)V99.
+
+FD     AUDITTRAILFILE.
+01     AUDITREC.
+       88 ENDOFAUDITTRAILFILE   VALUE HIGH-VALUES.
+       02 AUDITGADGETID        PIC 9(6).
+       02 FILLER               PIC X   VALUE SPACE.
+       02 AUDITTXTYPE          PIC X(10).
+       02 FILLER               PIC X   VALUE SPACE.
+       02 AUDITOLDVALUE        PIC 9(6)V99.
+       02 FILLER               PIC X   VALUE SPACE.
+       02 AUDITNEWVALUE        PIC 9(6)V99.
+       02 FILLER               PIC X   VALUE SPACE.
+       02 AUDITTIMESTAMP       PIC X(21).
+
+FD     RECONCILIATIONREPORT.
+01     RECONCILEPRINTLINE       PIC X(52).
+
+WORKING-STORAGE SECTION.
+01     PRIORMASTERFILENAME      PIC X(40).
+01     CURRENTMASTERFILENAME    PIC X(40).
+
+01     PRIORMASTERCOUNT         PIC 9(4) VALUE ZERO.
+01     PRIORMASTERTABLE.
+       02 PRIORMASTERENTRY
+               OCCURS 0 TO 2000 TIMES DEPENDING ON PRIORMASTERCOUNT
+               ASCENDING KEY IS PMGADGETID
+               INDEXED BY PMIDX.
+           03 PMGADGETID         PIC 9(6).
+           03 PMQTYINSTOCK       PIC 9(4).
+           03 PMPRICE            PIC 9(4)V99.
+
+01     CURRENTMASTERCOUNT       PIC 9(4) VALUE ZERO.
+01     CURRENTMASTERTABLE.
+       02 CURRENTMASTERENTRY
+               OCCURS 0 TO 2000 TIMES DEPENDING ON CURRENTMASTERCOUNT
+               ASCENDING KEY IS CMGADGETID
+               INDEXED BY CMIDX.
+           03 CMGADGETID         PIC 9(6).
+           03 CMQTYINSTOCK       PIC 9(4).
+           03 CMPRICE            PIC 9(4)V99.
+
+01     GADGETFOUNDSWITCH        PIC X VALUE "N".
+       88 GADGETFOUND           VALUE "Y".
+       88 GADGETNOTFOUND        VALUE "N".
+
+01     PRIORSTOCKTOTAL          PIC S9(8)V99 VALUE ZERO.
+01     CURRENTSTOCKTOTAL        PIC S9(8)V99 VALUE ZERO.
+01     VALUATIONCHANGE          PIC S9(8)V99 VALUE ZERO.
+01     NETTRANSACTIONEFFECT     PIC S9(8)V99 VALUE ZERO.
+01     RECONCILIATIONDIFFERENCE PIC S9(8)V99 VALUE ZERO.
+
+01     AUDITRECORDSREAD         PIC 9(7) VALUE ZERO.
+01     AUDITRECORDSUNMATCHED    PIC 9(7) VALUE ZERO.
+
+01     RECONCILEHEADINGLINE     PIC X(38)
+           VALUE "STOCK VALUATION RECONCILIATION REPORT".
+
+01     RECONCILEPRIORLINE.
+       02 FILLER                PIC X(24)  VALUE "PRIOR STOCK VALUATION: ".
+       02 PRNPRIORTOTAL         PIC $$$,$$$,$$9.99.
+
+01     RECONCILECURRENTLINE.
+       02 FILLER                PIC X(24)  VALUE "CURRENT STOCK VALUATION:".
+       02 PRNCURRENTTOTAL       PIC $$$,$$$,$$9.99.
+
+01     RECONCILECHANGELINE.
+       02 FILLER                PIC X(24)  VALUE "NET VALUATION CHANGE:  ".
+       02 PRNVALUATIONCHANGE    PIC +++,+++,+++.99.
+
+01     RECONCILEEFFECTLINE.
+       02 FILLER                PIC X(24)  VALUE "AUDIT TRAIL NET EFFECT:".
+       02 PRNTRANSACTIONEFFECT  PIC +++,+++,+++.99.
+
+01     RECONCILEDIFFLINE.
+       02 FILLER                PIC X(24)  VALUE "UNEXPLAINED DIFFERENCE:".
+       02 PRNDIFFERENCE         PIC +++,+++,+++.99.
+
+01     RECONCILESTATUSLINE      PIC X(40).
+
+PROCEDURE DIVISION.
+
+BEGIN.
+       PERFORM FINDPRIORMASTERGENERATION
+       PERFORM FINDCURRENTMASTERGENERATION
+
+       PERFORM LOADPRIORMASTERTABLE
+       PERFORM LOADCURRENTMASTERTABLE
+       PERFORM COMPUTENETTRANSACTIONEFFECT
+
+       COMPUTE VALUATIONCHANGE = CURRENTSTOCKTOTAL - PRIORSTOCKTOTAL
+       COMPUTE RECONCILIATIONDIFFERENCE =
+           VALUATIONCHANGE - NETTRANSACTIONEFFECT
+
+       PERFORM PRINTRECONCILIATIONREPORT
+       STOP RUN.
+
+*>   The most recent row in LISTING10-4's GENERATIONMANIFESTFILE names
+*>   the master backup taken right before the latest update run applied
+*>   its transactions - that backup is this report's "prior" valuation.
+FINDPRIORMASTERGENERATION.
+       OPEN INPUT GENERATIONMANIFESTFILE
+       READ GENERATIONMANIFESTFILE
+           AT END SET ENDOFGENERATIONMANIFEST TO TRUE
+       END-READ
+       PERFORM UNTIL ENDOFGENERATIONMANIFEST
+           MOVE MANIFESTFILENAME TO PRIORMASTERFILENAME
+           READ GENERATIONMANIFESTFILE
+               AT END SET ENDOFGENERATIONMANIFEST TO TRUE
+           END-READ
+       END-PERFORM
+       CLOSE GENERATIONMANIFESTFILE.
+
+*>   Likewise, the most recent row in NEWSTOCKMANIFESTFILE names the
+*>   new-master generation the same run produced - this report's
+*>   "current" valuation.
+FINDCURRENTMASTERGENERATION.
+       OPEN INPUT NEWSTOCKMANIFESTFILE
+       READ NEWSTOCKMANIFESTFILE
+           AT END SET ENDOFNEWSTOCKMANIFEST TO TRUE
+       END-READ
+       PERFORM UNTIL ENDOFNEWSTOCKMANIFEST
+           MOVE NEWSTOCKMANIFESTFILENAME TO CURRENTMASTERFILENAME
+           READ NEWSTOCKMANIFESTFILE
+               AT END SET ENDOFNEWSTOCKMANIFEST TO TRUE
+           END-READ
+       END-PERFORM
+       CLOSE NEWSTOCKMANIFESTFILE.
+
+LOADPRIORMASTERTABLE.
+       OPEN INPUT PRIORMASTERFILE
+       READ PRIORMASTERFILE
+           AT END SET ENDOFPRIORMASTERFILE TO TRUE
+       END-READ
+       PERFORM STOREPRIORMASTERENTRY UNTIL ENDOFPRIORMASTERFILE
+       CLOSE PRIORMASTERFILE.
+
+STOREPRIORMASTERENTRY.
+       ADD 1 TO PRIORMASTERCOUNT
+       MOVE GADGETID-PMF   TO PMGADGETID(PRIORMASTERCOUNT)
+       MOVE QTYINSTOCK-PMF TO PMQTYINSTOCK(PRIORMASTERCOUNT)
+       MOVE PRICE-PMF      TO PMPRICE(PRIORMASTERCOUNT)
+       COMPUTE PRIORSTOCKTOTAL = PRIORSTOCKTOTAL +
+           (QTYINSTOCK-PMF * PRICE-PMF)
+       READ PRIORMASTERFILE
+           AT END SET ENDOFPRIORMASTERFILE TO TRUE
+       END-READ.
+
+LOADCURRENTMASTERTABLE.
+       OPEN INPUT CURRENTMASTERFILE
+       READ CURRENTMASTERFILE
+           AT END SET ENDOFCURRENTMASTERFILE TO TRUE
+       END-READ
+       PERFORM STORECURRENTMASTERENTRY UNTIL ENDOFCURRENTMASTERFILE
+       CLOSE CURRENTMASTERFILE.
+
+STORECURRENTMASTERENTRY.
+       ADD 1 TO CURRENTMASTERCOUNT
+       MOVE GADGETID-CMF   TO CMGADGETID(CURRENTMASTERCOUNT)
+       MOVE QTYINSTOCK-CMF TO CMQTYINSTOCK(CURRENTMASTERCOUNT)
+       MOVE PRICE-CMF      TO CMPRICE(CURRENTMASTERCOUNT)
+       COMPUTE CURRENTSTOCKTOTAL = CURRENTSTOCKTOTAL +
+           (QTYINSTOCK-CMF * PRICE-CMF)
+       READ CURRENTMASTERFILE
+           AT END SET ENDOFCURRENTMASTERFILE TO TRUE
+       END-READ.
+
+*>   Each audit record only carries the one field a transaction
+*>   actually changed (price for INSERT/DELETE/PRICECHG, quantity for
+*>   ADDSTOCK/SUBSTOCK/RETURN) - the other half of the dollar impact is
+*>   looked up from whichever master generation still has it: the
+*>   current generation for everything still on file, the prior
+*>   generation for a gadget a DELETE has since removed.
+COMPUTENETTRANSACTIONEFFECT.
+       OPEN INPUT AUDITTRAILFILE
+       READ AUDITTRAILFILE
+           AT END SET ENDOFAUDITTRAILFILE TO TRUE
+       END-READ
+       PERFORM APPLYAUDITRECORDTOEFFECT UNTIL ENDOFAUDITTRAILFILE
+       CLOSE AUDITTRAILFILE.
+
+APPLYAUDITRECORDTOEFFECT.
+       ADD 1 TO AUDITRECORDSREAD
+       EVALUATE TRUE
+           WHEN AUDITTXTYPE = "INSERT"
+               PERFORM APPLYINSERTEFFECT
+           WHEN AUDITTXTYPE = "DELETE"
+               PERFORM APPLYDELETEEFFECT
+           WHEN AUDITTXTYPE = "PRICECHG"
+               PERFORM APPLYPRICECHANGEEFFECT
+           WHEN OTHER
+               PERFORM APPLYQUANTITYCHANGEEFFECT
+       END-EVALUATE
+       READ AUDITTRAILFILE
+           AT END SET ENDOFAUDITTRAILFILE TO TRUE
+       END-READ.
+
+APPLYINSERTEFFECT.
+       PERFORM FINDINCURRENTMASTER
+       IF GADGETFOUND
+           COMPUTE NETTRANSACTIONEFFECT = NETTRANSACTIONEFFECT +
+               (AUDITNEWVALUE * CMQTYINSTOCK(CMIDX))
+       ELSE
+           ADD 1 TO AUDITRECORDSUNMATCHED
+       END-IF.
+
+APPLYDELETEEFFECT.
+       PERFORM FINDINPRIORMASTER
+       IF GADGETFOUND
+           COMPUTE NETTRANSACTIONEFFECT = NETTRANSACTIONEFFECT -
+               (AUDITOLDVALUE * PMQTYINSTOCK(PMIDX))
+       ELSE
+           ADD 1 TO AUDITRECORDSUNMATCHED
+       END-IF.
+
+APPLYPRICECHANGEEFFECT.
+       PERFORM FINDINCURRENTMASTER
+       IF GADGETFOUND
+           COMPUTE NETTRANSACTIONEFFECT = NETTRANSACTIONEFFECT +
+               ((AUDITNEWVALUE - AUDITOLDVALUE) * CMQTYINSTOCK(CMIDX))
+       ELSE
+           ADD 1 TO AUDITRECORDSUNMATCHED
+       END-IF.
+
+APPLYQUANTITYCHANGEEFFECT.
+       PERFORM FINDINCURRENTMASTER
+       IF GADGETFOUND
+           COMPUTE NETTRANSACTIONEFFECT = NETTRANSACTIONEFFECT +
+               ((AUDITNEWVALUE - AUDITOLDVALUE) * CMPRICE(CMIDX))
+       ELSE
+           ADD 1 TO AUDITRECORDSUNMATCHED
+       END-IF.
+
+FINDINPRIORMASTER.
+       SET GADGETNOTFOUND TO TRUE
+       SEARCH ALL PRIORMASTERENTRY
+           AT END CONTINUE
+           WHEN PMGADGETID(PMIDX) = AUDITGADGETID
+               SET GADGETFOUND TO TRUE
+       END-SEARCH.
+
+FINDINCURRENTMASTER.
+       SET GADGETNOTFOUND TO TRUE
+       SEARCH ALL CURRENTMASTERENTRY
+           AT END CONTINUE
+           WHEN CMGADGETID(CMIDX) = AUDITGADGETID
+               SET GADGETFOUND TO TRUE
+       END-SEARCH.
+
+PRINTRECONCILIATIONREPORT.
+       OPEN OUTPUT RECONCILIATIONREPORT
+
+       WRITE RECONCILEPRINTLINE FROM RECONCILEHEADINGLINE
+           AFTER ADVANCING 1 LINE
+
+       MOVE PRIORSTOCKTOTAL TO PRNPRIORTOTAL
+       WRITE RECONCILEPRINTLINE FROM RECONCILEPRIORLINE
+           AFTER ADVANCING 2 LINES
+
+       MOVE CURRENTSTOCKTOTAL TO PRNCURRENTTOTAL
+       WRITE RECONCILEPRINTLINE FROM RECONCILECURRENTLINE
+           AFTER ADVANCING 1 LINE
+
+       MOVE VALUATIONCHANGE TO PRNVALUATIONCHANGE
+       WRITE RECONCILEPRINTLINE FROM RECONCILECHANGELINE
+           AFTER ADVANCING 1 LINE
+
+       MOVE NETTRANSACTIONEFFECT TO PRNTRANSACTIONEFFECT
+       WRITE RECONCILEPRINTLINE FROM RECONCILEEFFECTLINE
+           AFTER ADVANCING 1 LINE
+
+       MOVE RECONCILIATIONDIFFERENCE TO PRNDIFFERENCE
+       WRITE RECONCILEPRINTLINE FROM RECONCILEDIFFLINE
+           AFTER ADVANCING 1 LINE
+
+       IF RECONCILIATIONDIFFERENCE = ZERO AND AUDITRECORDSUNMATCHED = ZERO
+           MOVE "RECONCILED - NO UNEXPLAINED DIFFERENCE"
+               TO RECONCILESTATUSLINE
+       ELSE
+           MOVE "NOT RECONCILED - INVESTIGATE DIFFERENCE"
+               TO RECONCILESTATUSLINE
+       END-IF
+       WRITE RECONCILEPRINTLINE FROM RECONCILESTATUSLINE
+           AFTER ADVANCING 2 LINES
+
+       CLOSE RECONCILIATIONREPORT.
