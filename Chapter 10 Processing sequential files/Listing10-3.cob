@@ -5,7 +5,9 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        SELECT MASTERSTOCKFILE ASSIGN TO "Listing10-3Master.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS GADGETID-MF.
 
        SELECT NEWSTOCKFILE ASSIGN TO "Listing10-3NewMast.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
@@ -37,6 +39,8 @@ FD     TRANSACTIONFILE.
         88 INSERTION           VALUE 1.
         88 DELETION            VALUE 2.
         88 UPDATEPRICE         VALUE 3.
+        88 BATCHHEADER         VALUE 8.
+        88 BATCHFOOTER         VALUE 9.
        02 GADGETID-TF          PIC 9(6).
        02 GADGETNAME-IR        PIC X(30).
        02 QTYINSTOCK-IR        PIC 9(4).
@@ -49,6 +53,14 @@ FD     TRANSACTIONFILE.
        02 FILLER               PIC 9(7).
        02 PRICE-PCR            PIC 9(4)V99.
 
+01     BATCHHEADERREC.
+       02 FILLER               PIC 9.
+       02 BATCHHEADERDATE      PIC 9(8).
+
+01     BATCHFOOTERREC.
+       02 FILLER               PIC 9.
+       02 BATCHRECCOUNT-TF     PIC 9(5).
+
 WORKING-STORAGE SECTION.
 01     ERRORMESSAGE.
        02 PRNGADGETID          PIC 9(6).
@@ -57,9 +69,36 @@ WORKING-STORAGE SECTION.
         88 INSERTERROR         VALUE "INSERT ERROR - RECORD ALREADY EXISTS".
         88 DELETEERROR         VALUE "DELETE ERROR - NO SUCH RECORD IN MASTER".
         88 PRICEUPDATEERROR    VALUE "PRICE UPDATE ERROR - NO SUCH RECORD IN MASTER".
+        88 PRICECHANGEOUTOFRANGE
+                                VALUE "PRICE UPDATE ERROR - EXCEEDS SANITY THRESHOLD".
+
+01     PRICECHANGETHRESHOLDPCT PIC 9(3)    VALUE 025.
+01     PRICECHANGEPCT          PIC 9(5)V99.
+
+01     RUNDATEENTRY            PIC X(8)    VALUE SPACES.
+01     RUNDATE                 PIC 9(8).
+01     THRESHOLDENTRY          PIC X(3)    VALUE SPACES.
+
+01     BATCHDETAILCOUNT        PIC 9(5) VALUE ZERO.
 
 PROCEDURE DIVISION.
 BEGIN.
+       DISPLAY "ENTER RUN DATE (YYYYMMDD) OR BLANK FOR TODAY - "
+           WITH NO ADVANCING
+       ACCEPT RUNDATEENTRY
+       IF RUNDATEENTRY = SPACES
+           ACCEPT RUNDATE FROM DATE YYYYMMDD
+       ELSE
+           MOVE RUNDATEENTRY TO RUNDATE
+       END-IF
+
+       DISPLAY "ENTER PRICE CHANGE THRESHOLD PCT OR BLANK FOR "
+           PRICECHANGETHRESHOLDPCT " - " WITH NO ADVANCING
+       ACCEPT THRESHOLDENTRY
+       IF THRESHOLDENTRY NOT = SPACES
+           MOVE THRESHOLDENTRY TO PRICECHANGETHRESHOLDPCT
+       END-IF
+
        OPEN INPUT MASTERSTOCKFILE
        OPEN INPUT TRANSACTIONFILE
        OPEN OUTPUT NEWSTOCKFILE
@@ -82,12 +121,27 @@ COPYTONEWMASTER.
  
 TRYTOAPPLYTOMASTER.
        EVALUATE TRUE
-           WHEN UPDATEPRICE MOVE PRICE-PCR TO PRICE-MF
+           WHEN UPDATEPRICE PERFORM APPLYPRICECHANGETOMASTER
            WHEN DELETION    PERFORM READMASTERFILE
            WHEN INSERTION   SET INSERTERROR TO TRUE DISPLAY ERRORMESSAGE
        END-EVALUATE
        PERFORM READTRANSFILE.
 
+APPLYPRICECHANGETOMASTER.
+       IF PRICE-MF = ZERO
+           SET PRICECHANGEOUTOFRANGE TO TRUE
+           DISPLAY ERRORMESSAGE
+       ELSE
+           COMPUTE PRICECHANGEPCT ROUNDED =
+               FUNCTION ABS(PRICE-PCR - PRICE-MF) / PRICE-MF * 100
+           IF PRICECHANGEPCT > PRICECHANGETHRESHOLDPCT
+               SET PRICECHANGEOUTOFRANGE TO TRUE
+               DISPLAY ERRORMESSAGE
+           ELSE
+               MOVE PRICE-PCR TO PRICE-MF
+           END-IF
+       END-IF.
+
 TRYTOINSERT.
        IF INSERTION    MOVE GADGETID-TF TO GADGETID-NSF
                        MOVE GADGETNAME-IR TO GADGETNAME-NSF
@@ -106,10 +160,37 @@ TRYTOINSERT.
        PERFORM READTRANSFILE.
 
 READTRANSFILE.
+       PERFORM READONETRANSRECORD
+       PERFORM UNTIL ENDOFTRANSFILE OR
+               (NOT BATCHHEADER AND NOT BATCHFOOTER)
+           PERFORM READONETRANSRECORD
+       END-PERFORM
+       MOVE GADGETID-TF TO PRNGADGETID.
+
+*>   TRANSACTIONFILE is bracketed by batch header/footer records the
+*>   same way LISTING8-2 brackets SHOPRECEIPTSFILE - the footer's
+*>   count is checked against the detail records actually seen since
+*>   the last header before the batch is trusted.
+READONETRANSRECORD.
        READ TRANSACTIONFILE
            AT END SET ENDOFTRANSFILE TO TRUE
        END-READ
-       MOVE GADGETID-TF TO PRNGADGETID.
+       IF NOT ENDOFTRANSFILE
+           EVALUATE TRUE
+               WHEN BATCHHEADER
+                   MOVE ZERO TO BATCHDETAILCOUNT
+               WHEN BATCHFOOTER
+                   PERFORM VERIFYBATCHFOOTERCOUNT
+               WHEN OTHER
+                   ADD 1 TO BATCHDETAILCOUNT
+           END-EVALUATE
+       END-IF.
+
+VERIFYBATCHFOOTERCOUNT.
+       IF BATCHRECCOUNT-TF NOT = BATCHDETAILCOUNT
+           DISPLAY "TRANSACTION BATCH COUNT MISMATCH - EXPECTED "
+               BATCHRECCOUNT-TF " GOT " BATCHDETAILCOUNT
+       END-IF.
 
 READMASTERFILE.
        READ MASTERSTOCKFILE
