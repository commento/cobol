@@ -0,0 +1,219 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TOPCUSTOMERSREPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT BASEOILSALESFILE ASSIGN TO "Listing12-1.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OILPRICEFILE ASSIGN TO "OilPrices.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CUSTOMERMASTERFILE ASSIGN TO "Customers.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CUSTOMERSORTFILE ASSIGN TO "TopCustomers.srt".
+
+       SELECT TOPCUSTOMERSREPORTFILE ASSIGN TO "TopCustomersReport.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD     BASEOILSALESFILE.
+01     SALESREC.
+       88  ENDOFSALESFILE      VALUE HIGH-VALUES.
+       02  CUSTOMERID          PIC X(5).
+       02  OILDID.
+           03 FILLER           PIC X.
+           03 OILNUM           PIC 99.
+       02  UNITSIZE            PIC 9.
+       02  UNITSOLD            PIC 999.
+       02  SALESDATE           PIC 9(8).
+
+FD     OILPRICEFILE.
+01     OILPRICEREC.
+       88  ENDOFOILPRICEFILE   VALUE HIGH-VALUES.
+       02  OILNUM-OPF          PIC 99.
+       02  OILPRICEBODY.
+           03 OILNAME-OPF      PIC X(16).
+           03 UNITCOST-OPF     PIC 99V99 OCCURS 3 TIMES.
+
+FD     CUSTOMERMASTERFILE.
+01     CUSTOMERMASTERREC.
+       88  ENDOFCUSTOMERMASTERFILE  VALUE HIGH-VALUES.
+       02  CUSTOMERID-CMF       PIC X(5).
+       02  CUSTOMERNAME-CMF     PIC X(20).
+
+SD     CUSTOMERSORTFILE.
+01     CUSTOMERSORTREC.
+       02  SORTTOTALSALES      PIC 9(6)V99.
+       02  SORTCUSTID          PIC X(5).
+       02  SORTCUSTNAME        PIC X(20).
+
+FD     TOPCUSTOMERSREPORTFILE.
+01     TOPCUSTPRINTLINE         PIC X(45).
+
+WORKING-STORAGE SECTION.
+01     OILCOUNT                 PIC 9(4) VALUE ZERO.
+
+01     OILSTABLE.
+       02  BASEOIL OCCURS 14 TIMES INDEXED BY OILIDX.
+           03 OILNAME        PIC X(16).
+           03 UNITCOST       PIC 99V99 OCCURS 3 TIMES.
+
+01     CUSTOMERCOUNT            PIC 9(4) VALUE ZERO.
+
+01     CUSTOMERTABLE.
+       02  CUSTOMER OCCURS 1 TO 500 TIMES DEPENDING ON CUSTOMERCOUNT
+               ASCENDING KEY IS CUSTOMERID-CT
+               INDEXED BY CUSTIDX.
+           03 CUSTOMERID-CT     PIC X(5).
+           03 CUSTOMERNAME-CT   PIC X(20).
+
+01     PERIODSTARTDATE          PIC 9(8).
+01     PERIODENDDATE            PIC 9(8).
+01     TOPNCOUNT                PIC 9(3) VALUE 010.
+
+01     CUSTTOTALSALES           PIC 9(6)V99.
+01     PREVCUSTID               PIC X(5).
+01     VALUEOFSALES             PIC 9(5)V99.
+
+01     RANKCOUNT                PIC 9(3) VALUE ZERO.
+
+01     SORTATEOF-SWITCH         PIC X VALUE "N".
+       88 ENDOFSORTFILE         VALUE "Y".
+       88 NOTENDOFSORTFILE      VALUE "N".
+
+01     TOPCUSTHEADINGLINE       PIC X(33)
+               VALUE "TOP CUSTOMERS BY AROMAMORA SALES".
+
+01     TOPCUSTTOPICLINE.
+       02  FILLER               PIC X(5)   VALUE "RANK".
+       02  FILLER               PIC X(4)   VALUE SPACES.
+       02  FILLER               PIC X(9)   VALUE "CUST ID".
+       02  FILLER               PIC X(15)  VALUE "CUSTOMER NAME".
+       02  FILLER               PIC X(7)   VALUE SPACES.
+       02  FILLER               PIC X(12)  VALUE "TOTAL SALES".
+
+01     TOPCUSTDETAILLINE.
+       02  PRNRANK              PIC ZZ9.
+       02  FILLER               PIC X(4)   VALUE SPACES.
+       02  PRNCUSTID            PIC X(5).
+       02  FILLER               PIC X(4)   VALUE SPACES.
+       02  PRNCUSTNAME          PIC X(20).
+       02  PRNTOTALSALES        PIC $$$,$$9.99.
+
+PROCEDURE DIVISION.
+PRINT-TOP-CUSTOMERS-REPORT.
+       PERFORM LOADOILSTABLE
+       PERFORM LOADCUSTOMERTABLE
+
+       DISPLAY "ENTER PERIOD START DATE (YYYYMMDD) - " WITH NO ADVANCING
+       ACCEPT PERIODSTARTDATE
+       DISPLAY "ENTER PERIOD END DATE   (YYYYMMDD) - " WITH NO ADVANCING
+       ACCEPT PERIODENDDATE
+       DISPLAY "ENTER NUMBER OF TOP CUSTOMERS TO LIST - " WITH NO ADVANCING
+       ACCEPT TOPNCOUNT
+
+       SORT CUSTOMERSORTFILE ON DESCENDING KEY SORTTOTALSALES
+           INPUT PROCEDURE IS BUILD-CUSTOMER-TOTALS
+           OUTPUT PROCEDURE IS PRINT-TOP-CUSTOMERS
+
+       STOP RUN.
+
+BUILD-CUSTOMER-TOTALS.
+       OPEN INPUT BASEOILSALESFILE
+       READ BASEOILSALESFILE
+           AT END SET ENDOFSALESFILE TO TRUE
+       END-READ
+       PERFORM ACCUMULATECUSTOMERSALES UNTIL ENDOFSALESFILE
+       CLOSE BASEOILSALESFILE.
+
+ACCUMULATECUSTOMERSALES.
+       MOVE ZEROS         TO CUSTTOTALSALES
+       MOVE CUSTOMERID    TO PREVCUSTID, SORTCUSTID
+       PERFORM LOOKUPCUSTOMERNAME
+       MOVE PRNCUSTNAME   TO SORTCUSTNAME
+
+       PERFORM UNTIL CUSTOMERID NOT = PREVCUSTID
+           IF SALESDATE >= PERIODSTARTDATE AND SALESDATE <= PERIODENDDATE
+               COMPUTE VALUEOFSALES ROUNDED =
+                   UNITSOLD * UNITCOST(OILNUM, UNITSIZE)
+               ADD VALUEOFSALES TO CUSTTOTALSALES
+           END-IF
+           READ BASEOILSALESFILE
+               AT END SET ENDOFSALESFILE TO TRUE
+           END-READ
+       END-PERFORM
+
+       MOVE CUSTTOTALSALES TO SORTTOTALSALES
+       RELEASE CUSTOMERSORTREC.
+
+PRINT-TOP-CUSTOMERS.
+       OPEN OUTPUT TOPCUSTOMERSREPORTFILE
+
+       WRITE TOPCUSTPRINTLINE FROM TOPCUSTHEADINGLINE AFTER ADVANCING 1 LINE
+       WRITE TOPCUSTPRINTLINE FROM TOPCUSTTOPICLINE   AFTER ADVANCING 2 LINES
+
+       RETURN CUSTOMERSORTFILE
+           AT END SET ENDOFSORTFILE TO TRUE
+       END-RETURN
+
+       PERFORM PRINTRANKEDCUSTOMER
+           UNTIL ENDOFSORTFILE OR RANKCOUNT >= TOPNCOUNT
+
+       CLOSE TOPCUSTOMERSREPORTFILE.
+
+PRINTRANKEDCUSTOMER.
+       ADD 1 TO RANKCOUNT
+       MOVE RANKCOUNT       TO PRNRANK
+       MOVE SORTCUSTID      TO PRNCUSTID
+       MOVE SORTCUSTNAME    TO PRNCUSTNAME
+       MOVE SORTTOTALSALES  TO PRNTOTALSALES
+       WRITE TOPCUSTPRINTLINE FROM TOPCUSTDETAILLINE AFTER ADVANCING 1 LINE
+
+       RETURN CUSTOMERSORTFILE
+           AT END SET ENDOFSORTFILE TO TRUE
+       END-RETURN.
+
+LOADOILSTABLE.
+       OPEN INPUT OILPRICEFILE
+       READ OILPRICEFILE
+           AT END SET ENDOFOILPRICEFILE TO TRUE
+       END-READ
+       PERFORM STOREOILPRICE UNTIL ENDOFOILPRICEFILE
+       CLOSE OILPRICEFILE.
+
+STOREOILPRICE.
+       MOVE OILPRICEBODY TO BASEOIL(OILNUM-OPF)
+       ADD 1 TO OILCOUNT
+       READ OILPRICEFILE
+           AT END SET ENDOFOILPRICEFILE TO TRUE
+       END-READ.
+
+*> SEARCH ALL requires CUSTOMER to stay in ascending CUSTOMERID-CT
+*> order, so the customer master must already be maintained in
+*> ascending CUSTOMERID order on disk.
+LOOKUPCUSTOMERNAME.
+       MOVE SPACES TO PRNCUSTNAME
+       SEARCH ALL CUSTOMER AT END CONTINUE
+           WHEN CUSTOMERID-CT(CUSTIDX) = CUSTOMERID
+               MOVE CUSTOMERNAME-CT(CUSTIDX) TO PRNCUSTNAME
+       END-SEARCH.
+
+LOADCUSTOMERTABLE.
+       OPEN INPUT CUSTOMERMASTERFILE
+       READ CUSTOMERMASTERFILE
+           AT END SET ENDOFCUSTOMERMASTERFILE TO TRUE
+       END-READ
+       PERFORM STORECUSTOMER UNTIL ENDOFCUSTOMERMASTERFILE
+       CLOSE CUSTOMERMASTERFILE.
+
+STORECUSTOMER.
+       ADD 1 TO CUSTOMERCOUNT
+       MOVE CUSTOMERID-CMF   TO CUSTOMERID-CT(CUSTOMERCOUNT)
+       MOVE CUSTOMERNAME-CMF TO CUSTOMERNAME-CT(CUSTOMERCOUNT)
+       READ CUSTOMERMASTERFILE
+           AT END SET ENDOFCUSTOMERMASTERFILE TO TRUE
+       END-READ.
