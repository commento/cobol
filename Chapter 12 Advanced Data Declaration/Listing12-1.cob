@@ -10,47 +10,90 @@ FILE-CONTROL.
        SELECT SUMMARYREPORT ASSIGN TO "Listing12-1.rpt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT OILPRICEFILE ASSIGN TO "OilPrices.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CUSTOMERMASTERFILE ASSIGN TO "Customers.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPERATIONSLOGFILE ASSIGN TO "OperationsLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OPERATIONSLOGFILESTATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD     BASEOILSALESFILE.
 01     SALESREC.
        88  ENDOFSALESFILE      VALUE HIGH-VALUES.
        02  CUSTOMERID          PIC X(5).
-       02  CUSTOMERNAME        PIC X(20).
        02  OILDID.
            03 FILLER           PIC X.
            03 OILNUM           PIC 99.
        02  UNITSIZE            PIC 9.
        02  UNITSOLD            PIC 999.
+       02  SALESDATE           PIC 9(8).
 
 FD     SUMMARYREPORT.
 01     PRINTLINE               PIC X(45).
 
+FD     OILPRICEFILE.
+01     OILPRICEREC.
+       88  ENDOFOILPRICEFILE   VALUE HIGH-VALUES.
+       02  OILNUM-OPF          PIC 99.
+       02  OILPRICEBODY.
+           03 OILNAME-OPF      PIC X(16).
+           03 UNITCOST-OPF     PIC 99V99 OCCURS 3 TIMES.
+
+FD     CUSTOMERMASTERFILE.
+01     CUSTOMERMASTERREC.
+       88  ENDOFCUSTOMERMASTERFILE  VALUE HIGH-VALUES.
+       02  CUSTOMERID-CMF       PIC X(5).
+       02  CUSTOMERNAME-CMF     PIC X(20).
+
+FD     OPERATIONSLOGFILE.
+01     OPERATIONSLOGREC.
+       02 OPLOGJOBNAME          PIC X(12).
+       02 FILLER                PIC X      VALUE SPACE.
+       02 OPLOGRUNDATE          PIC 9(8).
+       02 FILLER                PIC X      VALUE SPACE.
+       02 OPLOGRECORDSIN        PIC 9(7).
+       02 FILLER                PIC X      VALUE SPACE.
+       02 OPLOGRECORDSOUT       PIC 9(7).
+       02 FILLER                PIC X      VALUE SPACE.
+       02 OPLOGREJECTS          PIC 9(7).
+
 WORKING-STORAGE SECTION.
+01     OILCOUNT                PIC 9(4) VALUE ZERO.
+
+01     CUSTOMERCOUNT            PIC 9(4) VALUE ZERO.
+
+01     CUSTOMERTABLE.
+       02  CUSTOMER OCCURS 1 TO 500 TIMES DEPENDING ON CUSTOMERCOUNT
+               ASCENDING KEY IS CUSTOMERID-CT
+               INDEXED BY CUSTIDX.
+           03 CUSTOMERID-CT     PIC X(5).
+           03 CUSTOMERNAME-CT   PIC X(20).
+
 01     OILSTABLE.
-       02  OILTABLEVALUES.
-           03 FILLER PIC X(28)  VALUE "ALMOND          020003500650".
-           03 FILLER PIC X(28)  VALUE "ALOE VERA       047508501625".
-           03 FILLER PIC X(28)  VALUE "APRICOT KERNEL  025004250775".
-           03 FILLER PIC X(28)  VALUE "AVOCADO         027504750875".
-           03 FILLER PIC X(28)  VALUE "COCONUT         027504750895".
-           03 FILLER PIC X(28)  VALUE "EVENING PRIMROSE037506551225".
-           03 FILLER PIC X(28)  VALUE "GRAPE SEED      018503250600".
-           03 FILLER PIC X(28)  VALUE "PEANUT          027504250795".
-           03 FILLER PIC X(28)  VALUE "JOJOBA          072513252500".
-           03 FILLER PIC X(28)  VALUE "MACADAMIA       032505751095".
-           03 FILLER PIC X(28)  VALUE "ROSEHIP         052509951850".
-           03 FILLER PIC X(28)  VALUE "SESAME          029504250750".
-           03 FILLER PIC X(28)  VALUE "WALNUT          025045550825".
-           03 FILLER PIC X(28)  VALUE "WHEATGERM       045007751427".
-       02  FILLER REDEFINES OILTABLEVALUES.
-           03 BASEOIL OCCURS 14 TIMES.
-              04 OILNAME        PIC X(16).
-              04 UNITCOST       PIC 99V99 OCCURS 3 TIMES.
+       02  BASEOIL OCCURS 14 TIMES INDEXED BY OILIDX.
+           03 OILNAME        PIC X(16).
+           03 UNITCOST       PIC 99V99 OCCURS 3 TIMES.
 
 01     REPORTHEADINGLINE        PIC X(41)
                VALUE  "AROMAMORA BASE OILDS SUMMARY SALES REPORT".
 
+01     PERIODLINE.
+       02  FILLER               PIC X(13)  VALUE "FOR PERIOD  ".
+       02  PRNPERIODSTART       PIC 9(8).
+       02  FILLER               PIC X(4)   VALUE " TO ".
+       02  PRNPERIODEND         PIC 9(8).
+
+01     PERIODSTARTDATEENTRY     PIC X(8)    VALUE SPACES.
+01     PERIODENDDATEENTRY       PIC X(8)    VALUE SPACES.
+01     PERIODSTARTDATE          PIC 9(8).
+01     PERIODENDDATE            PIC 9(8).
+01     TODAYFORPERIODDEFAULT    PIC 9(8).
+
 01     TOPICHEADINGLINE.
        02  FILLER               PIC X(9)   VALUE "CUST ID".
        02  FILLER               PIC X(15)  VALUE "CUSTOMER NAME".
@@ -69,12 +112,82 @@ WORKING-STORAGE SECTION.
 01     PREVCUSTID               PIC X(5).
 01     VALUEOFSALES             PIC 9(5)V99.
 
+01     OILSALESTOTALS.
+       02  OILSALESTOTAL        PIC 9(7)V99 OCCURS 14 TIMES VALUE ZEROS.
+
+01     OILBREAKDOWNHEADINGLINE  PIC X(33)
+               VALUE "OIL-BY-OIL SALES BREAKDOWN REPORT".
+
+01     OILBREAKDOWNTOPICLINE.
+       02  FILLER               PIC X(16)  VALUE "OIL NAME".
+       02  FILLER               PIC X(10)  VALUE SPACES.
+       02  FILLER               PIC X(12)  VALUE "TOTAL SALES".
+
+01     OILBREAKDOWNDETAILLINE.
+       02  PRNOILNAME           PIC X(16).
+       02  FILLER               PIC X(6)   VALUE SPACES.
+       02  PRNOILTOTAL          PIC $$$,$$$,$$9.99.
+
+01     VALUEOFSALESTRUNC        PIC 9(5)V99.
+01     GRANDTOTALTRUNC          PIC 9(7)V99 VALUE ZERO.
+01     GRANDTOTALROUNDED        PIC 9(7)V99 VALUE ZERO.
+01     ROUNDINGDIFFERENCE       PIC S9(7)V99 VALUE ZERO.
+
+01     ROUNDINGHEADINGLINE      PIC X(37)
+               VALUE "SALES VALUE ROUNDING RECONCILIATION".
+
+01     ROUNDINGTRUNCLINE.
+       02  FILLER               PIC X(20)  VALUE "TOTAL (TRUNCATED): ".
+       02  PRNTOTALTRUNC        PIC $$$,$$$,$$9.99.
+
+01     ROUNDINGROUNDEDLINE.
+       02  FILLER               PIC X(20)  VALUE "TOTAL (ROUNDED):   ".
+       02  PRNTOTALROUNDED      PIC $$$,$$$,$$9.99.
+
+01     ROUNDINGDIFFLINE.
+       02  FILLER               PIC X(20)  VALUE "ROUNDING DIFFERENCE:".
+       02  PRNROUNDINGDIFF      PIC $$$,$$9.99.
+
+01     OPERATIONSLOGFILESTATUS  PIC XX.
+       88 OPERATIONSLOGFILEOK   VALUE "00".
+
+01     SALESRECORDSREAD         PIC 9(7) VALUE ZERO.
+01     CUSTOMERLINESPRINTED     PIC 9(7) VALUE ZERO.
+
 PROCEDURE DIVISION.
 PRINT-SUMMARY-REPORT.
+       PERFORM LOADOILSTABLE
+       PERFORM LOADCUSTOMERTABLE
+
+       ACCEPT TODAYFORPERIODDEFAULT FROM DATE YYYYMMDD
+
+       DISPLAY "ENTER PERIOD START DATE (YYYYMMDD) OR BLANK FOR FIRST "
+           "OF THIS MONTH - " WITH NO ADVANCING
+       ACCEPT PERIODSTARTDATEENTRY
+       IF PERIODSTARTDATEENTRY = SPACES
+           MOVE TODAYFORPERIODDEFAULT TO PERIODSTARTDATE
+           MOVE 01 TO PERIODSTARTDATE(7:2)
+       ELSE
+           MOVE PERIODSTARTDATEENTRY TO PERIODSTARTDATE
+       END-IF
+
+       DISPLAY "ENTER PERIOD END DATE   (YYYYMMDD) OR BLANK FOR TODAY "
+           "- " WITH NO ADVANCING
+       ACCEPT PERIODENDDATEENTRY
+       IF PERIODENDDATEENTRY = SPACES
+           MOVE TODAYFORPERIODDEFAULT TO PERIODENDDATE
+       ELSE
+           MOVE PERIODENDDATEENTRY TO PERIODENDDATE
+       END-IF
+
        OPEN OUTPUT SUMMARYREPORT
        OPEN INPUT BASEOILSALESFILE
 
+       MOVE PERIODSTARTDATE TO PRNPERIODSTART
+       MOVE PERIODENDDATE   TO PRNPERIODEND
+
        WRITE PRINTLINE FROM REPORTHEADINGLINE AFTER ADVANCING 1 LINE
+       WRITE PRINTLINE FROM PERIODLINE        AFTER ADVANCING 1 LINE
        WRITE PRINTLINE FROM TOPICHEADINGLINE  AFTER ADVANCING 2 LINES
 
        READ BASEOILSALESFILE
@@ -85,17 +198,57 @@ PRINT-SUMMARY-REPORT.
 
        WRITE PRINTLINE FROM REPORTFOOTERLINE AFTER ADVANCING 3 LINES
 
+       WRITE PRINTLINE FROM OILBREAKDOWNHEADINGLINE AFTER ADVANCING 3 LINES
+       WRITE PRINTLINE FROM OILBREAKDOWNTOPICLINE   AFTER ADVANCING 2 LINES
+       PERFORM PRINTOILTOTAL VARYING OILIDX FROM 1 BY 1 UNTIL OILIDX > OILCOUNT
+
+       COMPUTE ROUNDINGDIFFERENCE = GRANDTOTALROUNDED - GRANDTOTALTRUNC
+       MOVE GRANDTOTALTRUNC      TO PRNTOTALTRUNC
+       MOVE GRANDTOTALROUNDED    TO PRNTOTALROUNDED
+       MOVE ROUNDINGDIFFERENCE   TO PRNROUNDINGDIFF
+       WRITE PRINTLINE FROM ROUNDINGHEADINGLINE AFTER ADVANCING 3 LINES
+       WRITE PRINTLINE FROM ROUNDINGTRUNCLINE   AFTER ADVANCING 2 LINES
+       WRITE PRINTLINE FROM ROUNDINGROUNDEDLINE AFTER ADVANCING 1 LINE
+       WRITE PRINTLINE FROM ROUNDINGDIFFLINE    AFTER ADVANCING 1 LINE
+
        CLOSE SUMMARYREPORT, BASEOILSALESFILE
+       PERFORM WRITEOPERATIONSLOG
        STOP RUN.
 
+*>   Every batch job in the chain appends one summary line to the
+*>   shared OPERATIONSLOGFILE - job name, run date, records in, records
+*>   out, and rejects - so a single file gives an overview of everyone's
+*>   night's work instead of five separate control-total files.
+WRITEOPERATIONSLOG.
+       OPEN EXTEND OPERATIONSLOGFILE
+       IF NOT OPERATIONSLOGFILEOK
+           OPEN OUTPUT OPERATIONSLOGFILE
+       END-IF
+       MOVE "OILSUMMARY"       TO OPLOGJOBNAME
+       MOVE PERIODENDDATE      TO OPLOGRUNDATE
+       MOVE SALESRECORDSREAD   TO OPLOGRECORDSIN
+       MOVE CUSTOMERLINESPRINTED TO OPLOGRECORDSOUT
+       MOVE ZERO               TO OPLOGREJECTS
+       WRITE OPERATIONSLOGREC
+       CLOSE OPERATIONSLOGFILE.
+
 PRINTCUSTOMERLINES.
        MOVE ZEROS TO CUSTTOTALSALES
        MOVE CUSTOMERID TO PRNCUSTID, PREVCUSTID
-       MOVE CUSTOMERNAME TO PRNCUSTNAME
+       PERFORM LOOKUPCUSTOMERNAME
+       ADD 1 TO CUSTOMERLINESPRINTED
 
        PERFORM UNTIL CUSTOMERID NOT = PREVCUSTID
-           COMPUTE VALUEOFSALES = UNITSOLD * UNITCOST(OILNUM, UNITSIZE)
-           ADD VALUEOFSALES TO CUSTTOTALSALES
+           IF SALESDATE >= PERIODSTARTDATE AND SALESDATE <= PERIODENDDATE
+               COMPUTE VALUEOFSALESTRUNC = UNITSOLD * UNITCOST(OILNUM, UNITSIZE)
+               COMPUTE VALUEOFSALES ROUNDED =
+                   UNITSOLD * UNITCOST(OILNUM, UNITSIZE)
+               ADD VALUEOFSALES TO CUSTTOTALSALES
+               ADD VALUEOFSALES TO OILSALESTOTAL(OILNUM)
+               ADD VALUEOFSALESTRUNC TO GRANDTOTALTRUNC
+               ADD VALUEOFSALES      TO GRANDTOTALROUNDED
+           END-IF
+           ADD 1 TO SALESRECORDSREAD
            READ BASEOILSALESFILE
                AT END SET ENDOFSALESFILE TO TRUE
            END-READ
@@ -103,3 +256,49 @@ PRINTCUSTOMERLINES.
 
        MOVE CUSTTOTALSALES TO PRNCUSTTOTALSALES
        WRITE PRINTLINE FROM CUSTSALESLINE AFTER ADVANCING 2 LINES.
+
+*> SEARCH ALL requires CUSTOMER to stay in ascending CUSTOMERID-CT
+*> order, so the customer master must already be maintained in
+*> ascending CUSTOMERID order on disk.
+LOOKUPCUSTOMERNAME.
+       MOVE SPACES TO PRNCUSTNAME
+       SEARCH ALL CUSTOMER AT END CONTINUE
+           WHEN CUSTOMERID-CT(CUSTIDX) = CUSTOMERID
+               MOVE CUSTOMERNAME-CT(CUSTIDX) TO PRNCUSTNAME
+       END-SEARCH.
+
+LOADOILSTABLE.
+       OPEN INPUT OILPRICEFILE
+       READ OILPRICEFILE
+           AT END SET ENDOFOILPRICEFILE TO TRUE
+       END-READ
+       PERFORM STOREOILPRICE UNTIL ENDOFOILPRICEFILE
+       CLOSE OILPRICEFILE.
+
+STOREOILPRICE.
+       MOVE OILPRICEBODY TO BASEOIL(OILNUM-OPF)
+       ADD 1 TO OILCOUNT
+       READ OILPRICEFILE
+           AT END SET ENDOFOILPRICEFILE TO TRUE
+       END-READ.
+
+LOADCUSTOMERTABLE.
+       OPEN INPUT CUSTOMERMASTERFILE
+       READ CUSTOMERMASTERFILE
+           AT END SET ENDOFCUSTOMERMASTERFILE TO TRUE
+       END-READ
+       PERFORM STORECUSTOMER UNTIL ENDOFCUSTOMERMASTERFILE
+       CLOSE CUSTOMERMASTERFILE.
+
+STORECUSTOMER.
+       ADD 1 TO CUSTOMERCOUNT
+       MOVE CUSTOMERID-CMF   TO CUSTOMERID-CT(CUSTOMERCOUNT)
+       MOVE CUSTOMERNAME-CMF TO CUSTOMERNAME-CT(CUSTOMERCOUNT)
+       READ CUSTOMERMASTERFILE
+           AT END SET ENDOFCUSTOMERMASTERFILE TO TRUE
+       END-READ.
+
+PRINTOILTOTAL.
+       MOVE OILNAME(OILIDX)        TO PRNOILNAME
+       MOVE OILSALESTOTAL(OILIDX)  TO PRNOILTOTAL
+       WRITE PRINTLINE FROM OILBREAKDOWNDETAILLINE AFTER ADVANCING 1 LINE.
