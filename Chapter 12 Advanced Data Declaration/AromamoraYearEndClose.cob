@@ -0,0 +1,296 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AROMAMORAYEARENDCLOSE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT BASEOILSALESFILE ASSIGN TO "Listing12-1.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OILPRICEFILE ASSIGN TO "OilPrices.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CUSTOMERMASTERFILE ASSIGN TO "Customers.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ANNUALARCHIVEFILE ASSIGN TO DYNAMIC ANNUALARCHIVEFILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ANNUALSUMMARYREPORT ASSIGN TO "AromamoraYearEnd.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD     BASEOILSALESFILE.
+01     SALESREC.
+       88  ENDOFSALESFILE      VALUE HIGH-VALUES.
+       02  CUSTOMERID          PIC X(5).
+       02  OILDID.
+           03 FILLER           PIC X.
+           03 OILNUM           PIC 99.
+       02  UNITSIZE            PIC 9.
+       02  UNITSOLD            PIC 999.
+       02  SALESDATE           PIC 9(8).
+
+FD     OILPRICEFILE.
+01     OILPRICEREC.
+       88  ENDOFOILPRICEFILE   VALUE HIGH-VALUES.
+       02  OILNUM-OPF          PIC 99.
+       02  OILPRICEBODY.
+           03 OILNAME-OPF      PIC X(16).
+           03 UNITCOST-OPF     PIC 99V99 OCCURS 3 TIMES.
+
+FD     CUSTOMERMASTERFILE.
+01     CUSTOMERMASTERREC.
+       88  ENDOFCUSTOMERMASTERFILE  VALUE HIGH-VALUES.
+       02  CUSTOMERID-CMF       PIC X(5).
+       02  CUSTOMERNAME-CMF     PIC X(20).
+
+FD     ANNUALARCHIVEFILE.
+01     ANNUALARCHIVEREC        PIC X(21).
+
+FD     ANNUALSUMMARYREPORT.
+01     PRINTLINE                PIC X(45).
+
+WORKING-STORAGE SECTION.
+01     OILCOUNT                 PIC 9(4) VALUE ZERO.
+
+01     OILSTABLE.
+       02  BASEOIL OCCURS 14 TIMES INDEXED BY OILIDX.
+           03 OILNAME        PIC X(16).
+           03 UNITCOST       PIC 99V99 OCCURS 3 TIMES.
+
+01     CUSTOMERCOUNT            PIC 9(4) VALUE ZERO.
+
+01     CUSTOMERTABLE.
+       02  CUSTOMER OCCURS 1 TO 500 TIMES DEPENDING ON CUSTOMERCOUNT
+               ASCENDING KEY IS CUSTOMERID-CT
+               INDEXED BY CUSTIDX.
+           03 CUSTOMERID-CT     PIC X(5).
+           03 CUSTOMERNAME-CT   PIC X(20).
+
+01     FISCALYEARENTRY          PIC X(4)    VALUE SPACES.
+01     FISCALYEAR                PIC 9(4).
+01     PERIODSTARTDATE           PIC 9(8).
+01     PERIODENDDATE             PIC 9(8).
+
+01     ANNUALARCHIVEFILENAME     PIC X(40).
+01     ARCHIVETIMESTAMP          PIC X(21).
+
+01     REPORTHEADINGLINE         PIC X(37)
+               VALUE "AROMAMORA ANNUAL SALES CLOSE SUMMARY".
+
+01     PERIODLINE.
+       02  FILLER               PIC X(13)  VALUE "FOR PERIOD  ".
+       02  PRNPERIODSTART       PIC 9(8).
+       02  FILLER               PIC X(4)   VALUE " TO ".
+       02  PRNPERIODEND         PIC 9(8).
+
+01     TOPICHEADINGLINE.
+       02  FILLER               PIC X(9)   VALUE "CUST ID".
+       02  FILLER               PIC X(15)  VALUE "CUSTOMER NAME".
+       02  FILLER               PIC X(7)   VALUE SPACES.
+       02  FILLER               PIC X(12)  VALUE "ANNUAL SALES".
+
+01     REPORTFOOTERLINE          PIC X(43)
+               VALUE "*************END OF REPORT ****************".
+
+01     CUSTSALESLINE.
+       02  PRNCUSTID            PIC B9(5).
+       02  PRNCUSTNAME          PIC BBBX(20).
+       02  PRNCUSTTOTALSALES    PIC BBB$$$$,$$9.99.
+
+01     CUSTTOTALSALES           PIC 9(6)V99.
+01     PREVCUSTID               PIC X(5).
+01     VALUEOFSALES             PIC 9(5)V99.
+
+01     OILSALESTOTALS.
+       02  OILSALESTOTAL        PIC 9(7)V99 OCCURS 14 TIMES VALUE ZEROS.
+
+01     OILBREAKDOWNHEADINGLINE   PIC X(33)
+               VALUE "OIL-BY-OIL SALES BREAKDOWN REPORT".
+
+01     OILBREAKDOWNTOPICLINE.
+       02  FILLER               PIC X(16)  VALUE "OIL NAME".
+       02  FILLER               PIC X(10)  VALUE SPACES.
+       02  FILLER               PIC X(12)  VALUE "TOTAL SALES".
+
+01     OILBREAKDOWNDETAILLINE.
+       02  PRNOILNAME           PIC X(16).
+       02  FILLER               PIC X(6)   VALUE SPACES.
+       02  PRNOILTOTAL          PIC $$$,$$$,$$9.99.
+
+01     VALUEOFSALESTRUNC        PIC 9(5)V99.
+01     GRANDTOTALTRUNC          PIC 9(7)V99 VALUE ZERO.
+01     GRANDTOTALROUNDED        PIC 9(7)V99 VALUE ZERO.
+01     ROUNDINGDIFFERENCE       PIC S9(7)V99 VALUE ZERO.
+
+01     ROUNDINGHEADINGLINE      PIC X(37)
+               VALUE "SALES VALUE ROUNDING RECONCILIATION".
+
+01     ROUNDINGTRUNCLINE.
+       02  FILLER               PIC X(20)  VALUE "TOTAL (TRUNCATED): ".
+       02  PRNTOTALTRUNC        PIC $$$,$$$,$$9.99.
+
+01     ROUNDINGROUNDEDLINE.
+       02  FILLER               PIC X(20)  VALUE "TOTAL (ROUNDED):   ".
+       02  PRNTOTALROUNDED      PIC $$$,$$$,$$9.99.
+
+01     ROUNDINGDIFFLINE.
+       02  FILLER               PIC X(20)  VALUE "ROUNDING DIFFERENCE:".
+       02  PRNROUNDINGDIFF      PIC $$$,$$9.99.
+
+PROCEDURE DIVISION.
+*>   Run once at year end: archives the full year's raw detail off
+*>   BASEOILSALESFILE, prints the annual per-customer and per-oil
+*>   rollups the same way LISTING12-1 prints its period report, and
+*>   finally clears BASEOILSALESFILE so the new year starts empty -
+*>   the same generation-and-clear shape as LISTING10-4's backup of
+*>   MASTERSTOCKFILE before a fresh run.
+YEAR-END-CLOSE.
+       PERFORM LOADOILSTABLE
+       PERFORM LOADCUSTOMERTABLE
+
+       DISPLAY "ENTER FISCAL YEAR (YYYY) TO CLOSE - " WITH NO ADVANCING
+       ACCEPT FISCALYEARENTRY
+       MOVE FISCALYEARENTRY TO FISCALYEAR
+       COMPUTE PERIODSTARTDATE = FISCALYEAR * 10000 + 0101
+       COMPUTE PERIODENDDATE   = FISCALYEAR * 10000 + 1231
+
+       PERFORM ARCHIVERAWDETAIL
+       PERFORM PRINTANNUALSUMMARY
+       PERFORM CLEARBASEOILSALESFILE
+
+       STOP RUN.
+
+*>   The raw detail is preserved exactly as it stood for the year
+*>   before it is cleared, so a prior year's figures can always be
+*>   reproduced or re-audited later.
+ARCHIVERAWDETAIL.
+       MOVE FUNCTION CURRENT-DATE TO ARCHIVETIMESTAMP
+       STRING "Listing12-1." ARCHIVETIMESTAMP(1:14) ".bak"
+           DELIMITED BY SIZE INTO ANNUALARCHIVEFILENAME
+
+       OPEN INPUT BASEOILSALESFILE
+       OPEN OUTPUT ANNUALARCHIVEFILE
+       READ BASEOILSALESFILE
+           AT END SET ENDOFSALESFILE TO TRUE
+       END-READ
+       PERFORM COPYSALESRECTOARCHIVE UNTIL ENDOFSALESFILE
+       CLOSE BASEOILSALESFILE, ANNUALARCHIVEFILE.
+
+COPYSALESRECTOARCHIVE.
+       MOVE SALESREC TO ANNUALARCHIVEREC
+       WRITE ANNUALARCHIVEREC
+       READ BASEOILSALESFILE
+           AT END SET ENDOFSALESFILE TO TRUE
+       END-READ.
+
+PRINTANNUALSUMMARY.
+       OPEN OUTPUT ANNUALSUMMARYREPORT
+       OPEN INPUT BASEOILSALESFILE
+
+       MOVE PERIODSTARTDATE TO PRNPERIODSTART
+       MOVE PERIODENDDATE   TO PRNPERIODEND
+
+       WRITE PRINTLINE FROM REPORTHEADINGLINE AFTER ADVANCING 1 LINE
+       WRITE PRINTLINE FROM PERIODLINE        AFTER ADVANCING 1 LINE
+       WRITE PRINTLINE FROM TOPICHEADINGLINE  AFTER ADVANCING 2 LINES
+
+       READ BASEOILSALESFILE
+           AT END SET ENDOFSALESFILE TO TRUE
+       END-READ
+
+       PERFORM PRINTCUSTOMERLINES UNTIL ENDOFSALESFILE
+
+       WRITE PRINTLINE FROM REPORTFOOTERLINE AFTER ADVANCING 3 LINES
+
+       WRITE PRINTLINE FROM OILBREAKDOWNHEADINGLINE AFTER ADVANCING 3 LINES
+       WRITE PRINTLINE FROM OILBREAKDOWNTOPICLINE   AFTER ADVANCING 2 LINES
+       PERFORM PRINTOILTOTAL VARYING OILIDX FROM 1 BY 1 UNTIL OILIDX > OILCOUNT
+
+       COMPUTE ROUNDINGDIFFERENCE = GRANDTOTALROUNDED - GRANDTOTALTRUNC
+       MOVE GRANDTOTALTRUNC      TO PRNTOTALTRUNC
+       MOVE GRANDTOTALROUNDED    TO PRNTOTALROUNDED
+       MOVE ROUNDINGDIFFERENCE   TO PRNROUNDINGDIFF
+       WRITE PRINTLINE FROM ROUNDINGHEADINGLINE AFTER ADVANCING 3 LINES
+       WRITE PRINTLINE FROM ROUNDINGTRUNCLINE   AFTER ADVANCING 2 LINES
+       WRITE PRINTLINE FROM ROUNDINGROUNDEDLINE AFTER ADVANCING 1 LINE
+       WRITE PRINTLINE FROM ROUNDINGDIFFLINE    AFTER ADVANCING 1 LINE
+
+       CLOSE ANNUALSUMMARYREPORT, BASEOILSALESFILE.
+
+PRINTCUSTOMERLINES.
+       MOVE ZEROS TO CUSTTOTALSALES
+       MOVE CUSTOMERID TO PRNCUSTID, PREVCUSTID
+       PERFORM LOOKUPCUSTOMERNAME
+
+       PERFORM UNTIL CUSTOMERID NOT = PREVCUSTID
+           IF SALESDATE >= PERIODSTARTDATE AND SALESDATE <= PERIODENDDATE
+               COMPUTE VALUEOFSALESTRUNC = UNITSOLD * UNITCOST(OILNUM, UNITSIZE)
+               COMPUTE VALUEOFSALES ROUNDED =
+                   UNITSOLD * UNITCOST(OILNUM, UNITSIZE)
+               ADD VALUEOFSALES TO CUSTTOTALSALES
+               ADD VALUEOFSALES TO OILSALESTOTAL(OILNUM)
+               ADD VALUEOFSALESTRUNC TO GRANDTOTALTRUNC
+               ADD VALUEOFSALES      TO GRANDTOTALROUNDED
+           END-IF
+           READ BASEOILSALESFILE
+               AT END SET ENDOFSALESFILE TO TRUE
+           END-READ
+       END-PERFORM
+
+       MOVE CUSTTOTALSALES TO PRNCUSTTOTALSALES
+       WRITE PRINTLINE FROM CUSTSALESLINE AFTER ADVANCING 2 LINES.
+
+*> SEARCH ALL requires CUSTOMER to stay in ascending CUSTOMERID-CT
+*> order, so the customer master must already be maintained in
+*> ascending CUSTOMERID order on disk.
+LOOKUPCUSTOMERNAME.
+       MOVE SPACES TO PRNCUSTNAME
+       SEARCH ALL CUSTOMER AT END CONTINUE
+           WHEN CUSTOMERID-CT(CUSTIDX) = CUSTOMERID
+               MOVE CUSTOMERNAME-CT(CUSTIDX) TO PRNCUSTNAME
+       END-SEARCH.
+
+LOADOILSTABLE.
+       OPEN INPUT OILPRICEFILE
+       READ OILPRICEFILE
+           AT END SET ENDOFOILPRICEFILE TO TRUE
+       END-READ
+       PERFORM STOREOILPRICE UNTIL ENDOFOILPRICEFILE
+       CLOSE OILPRICEFILE.
+
+STOREOILPRICE.
+       MOVE OILPRICEBODY TO BASEOIL(OILNUM-OPF)
+       ADD 1 TO OILCOUNT
+       READ OILPRICEFILE
+           AT END SET ENDOFOILPRICEFILE TO TRUE
+       END-READ.
+
+LOADCUSTOMERTABLE.
+       OPEN INPUT CUSTOMERMASTERFILE
+       READ CUSTOMERMASTERFILE
+           AT END SET ENDOFCUSTOMERMASTERFILE TO TRUE
+       END-READ
+       PERFORM STORECUSTOMER UNTIL ENDOFCUSTOMERMASTERFILE
+       CLOSE CUSTOMERMASTERFILE.
+
+STORECUSTOMER.
+       ADD 1 TO CUSTOMERCOUNT
+       MOVE CUSTOMERID-CMF   TO CUSTOMERID-CT(CUSTOMERCOUNT)
+       MOVE CUSTOMERNAME-CMF TO CUSTOMERNAME-CT(CUSTOMERCOUNT)
+       READ CUSTOMERMASTERFILE
+           AT END SET ENDOFCUSTOMERMASTERFILE TO TRUE
+       END-READ.
+
+PRINTOILTOTAL.
+       MOVE OILNAME(OILIDX)        TO PRNOILNAME
+       MOVE OILSALESTOTAL(OILIDX)  TO PRNOILTOTAL
+       WRITE PRINTLINE FROM OILBREAKDOWNDETAILLINE AFTER ADVANCING 1 LINE.
+
+*>   BASEOILSALESFILE is cleared for the new year only after both the
+*>   archive and the summary report have been produced from it.
+CLEARBASEOILSALESFILE.
+       OPEN OUTPUT BASEOILSALESFILE
+       CLOSE BASEOILSALESFILE.
