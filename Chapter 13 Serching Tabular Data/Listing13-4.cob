@@ -1,15 +1,95 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. LISTING13-4.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT SHOPSALESEXTRACT ASSIGN TO "ShopSales.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT PRIORSHOPSALESEXTRACT ASSIGN TO "PriorShopSales.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PRIORSHOPSALESEXTRACTSTATUS.
+
+       SELECT OPERATIONSLOGFILE ASSIGN TO "OperationsLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OPERATIONSLOGFILESTATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD     SHOPSALESEXTRACT.
+01     SHOPSALESEXTRACTREC.
+       88  ENDOFSHOPSALESEXTRACT  VALUE HIGH-VALUES.
+       02  SHOPID-SSE             PIC 9(5).
+       02  SHOPNAME-SSE           PIC X(15).
+       02  TOTALSOLD-SSE          PIC 9(5) OCCURS 3 TIMES.
+
+FD     PRIORSHOPSALESEXTRACT.
+01     PRIORSHOPSALESEXTRACTREC.
+       88  ENDOFPRIORSHOPSALESEXTRACT  VALUE HIGH-VALUES.
+       02  PRIORSHOPID-PSE        PIC 9(5).
+       02  PRIORSHOPNAME-PSE      PIC X(15).
+       02  PRIORTOTALSOLD-PSE     PIC 9(5) OCCURS 3 TIMES.
+
+FD     OPERATIONSLOGFILE.
+01     OPERATIONSLOGREC.
+       02 OPLOGJOBNAME          PIC X(12).
+       02 FILLER                PIC X       VALUE SPACE.
+       02 OPLOGRUNDATE          PIC 9(8).
+       02 FILLER                PIC X       VALUE SPACE.
+       02 OPLOGRECORDSIN        PIC 9(7).
+       02 FILLER                PIC X       VALUE SPACE.
+       02 OPLOGRECORDSOUT       PIC 9(7).
+       02 FILLER                PIC X       VALUE SPACE.
+       02 OPLOGREJECTS          PIC 9(7).
+
 WORKING-STORAGE SECTION.
+01     OCCUPIEDSHOPCOUNT           PIC 9(4)    VALUE ZERO.
+
+01     OPERATIONSLOGFILESTATUS     PIC XX.
+       88 OPERATIONSLOGFILEOK      VALUE "00".
+
+01     PRIORSHOPSALESEXTRACTSTATUS PIC XX.
+       88 PRIORSHOPSALESEXTRACTOK  VALUE "00".
+
 01     JEANSSALESTABLE.
-       02  SHOP OCCURS 150 TIMES INDEXED BY SHOPIDX.
+       02  SHOP OCCURS 1 TO 150 TIMES DEPENDING ON OCCUPIEDSHOPCOUNT
+               ASCENDING KEY IS SHOPID
+               INDEXED BY SHOPIDX.
+           03  SHOPID              PIC 9(5)    VALUE ZEROS.
            03  SHOPNAME            PIC X(15)   VALUE SPACES.
            03  JEANSCOLOR OCCURS 3 TIMES INDEXED BY COLORIDX.
                04  TOTALSOLD       PIC 9(5)    VALUE ZEROS.
 
-01     SHOPQUERY                   PIC X(15).
+01     OCCUPIEDPRIORSHOPCOUNT      PIC 9(4)    VALUE ZERO.
+
+01     PRIORJEANSSALESTABLE.
+       02  PRIORSHOP OCCURS 1 TO 150 TIMES DEPENDING ON OCCUPIEDPRIORSHOPCOUNT
+               ASCENDING KEY IS PRIORSHOPID
+               INDEXED BY PRIORSHOPIDX.
+           03  PRIORSHOPID         PIC 9(5)    VALUE ZEROS.
+           03  PRIORSHOPNAME       PIC X(15)   VALUE SPACES.
+           03  PRIORJEANSCOLOR OCCURS 3 TIMES.
+               04  PRIORTOTALSOLD  PIC 9(5)    VALUE ZEROS.
+
+01     PRIORSHOPFOUNDSWITCH        PIC X       VALUE "N".
+       88 PRIORSHOPFOUND           VALUE "Y".
+       88 PRIORSHOPNOTFOUND        VALUE "N".
+
+01     PRIORCOLORTOTAL             PIC 9(5)    VALUE ZERO.
+01     VARIANCEAMOUNT              PIC S9(5)   VALUE ZERO.
+01     VARIANCEDIRECTIONTEXT       PIC X(4)    VALUE SPACES.
+
+01     SHOPIDQUERY                 PIC 9(5).
+
+01     RUNDATEENTRY                PIC X(8)    VALUE SPACES.
+01     RUNDATE                     PIC 9(8).
+
+01     REPORTMODEENTRY              PIC X       VALUE SPACE.
+01     REPORTMODE                  PIC X       VALUE "L".
+       88 LOOKUPMODE                VALUE "L".
+       88 CHAINREPORTMODE           VALUE "R".
+       88 VARIANCEREPORTMODE        VALUE "V".
 
 01     PRNWHITEJEANS.
        02  PRNWHITETOTAL           PIC ZZ,ZZ9.
@@ -23,22 +103,309 @@ WORKING-STORAGE SECTION.
        02  PRNBLACKTOTAL           PIC ZZ,ZZ9.
        02  FILLER                  PIC X(12)   VALUE " BLACK JEANS".
 
+01     CHAINWHITETOTAL             PIC 9(7)    VALUE ZERO.
+01     CHAINBLUETOTAL              PIC 9(7)    VALUE ZERO.
+01     CHAINBLACKTOTAL             PIC 9(7)    VALUE ZERO.
+
+01     CHAINREPORTHEADINGLINE.
+       02  FILLER                  PIC X(38)
+               VALUE "CHAIN-WIDE JEANS SALES BY SHOP REPORT".
+       02  FILLER                  PIC X(9)    VALUE " FOR DATE".
+       02  PRNCHAINREPORTDATE      PIC 9(8).
+
+01     CHAINREPORTTOPICLINE.
+       02  FILLER                  PIC X(7)    VALUE "SHOP ID".
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  FILLER                  PIC X(15)   VALUE "SHOP NAME".
+       02  FILLER                  PIC X(3)    VALUE SPACES.
+       02  FILLER                  PIC X(7)    VALUE "WHITE".
+       02  FILLER                  PIC X(3)    VALUE SPACES.
+       02  FILLER                  PIC X(7)    VALUE "BLUE".
+       02  FILLER                  PIC X(3)    VALUE SPACES.
+       02  FILLER                  PIC X(7)    VALUE "BLACK".
+
+01     CHAINSHOPDETAILLINE.
+       02  PRNCHAINSHOPID          PIC 9(5).
+       02  FILLER                  PIC X(4)    VALUE SPACES.
+       02  PRNCHAINSHOPNAME        PIC X(15).
+       02  FILLER                  PIC X(3)    VALUE SPACES.
+       02  PRNCHAINWHITE           PIC ZZ,ZZ9.
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  PRNCHAINBLUE            PIC ZZ,ZZ9.
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  PRNCHAINBLACK           PIC ZZ,ZZ9.
+
+01     CHAINGRANDTOTALLINE.
+       02  FILLER                  PIC X(15)   VALUE "GRAND TOTALS".
+       02  FILLER                  PIC X(3)    VALUE SPACES.
+       02  PRNGRANDWHITE           PIC ZZZ,ZZ9.
+       02  FILLER                  PIC X(1)    VALUE SPACES.
+       02  PRNGRANDBLUE            PIC ZZZ,ZZ9.
+       02  FILLER                  PIC X(1)    VALUE SPACES.
+       02  PRNGRANDBLACK           PIC ZZZ,ZZ9.
+
+01     VARCHAINCURRENTTOTAL        PIC 9(7) VALUE ZERO OCCURS 3 TIMES.
+01     VARCHAINPRIORTOTAL          PIC 9(7) VALUE ZERO OCCURS 3 TIMES.
+
+01     VARIANCEREPORTHEADINGLINE.
+       02  FILLER                  PIC X(42)
+               VALUE "JEANS SALES VARIANCE - CURRENT VS PRIOR".
+       02  FILLER                  PIC X(9)    VALUE " FOR DATE".
+       02  PRNVARREPORTDATE        PIC 9(8).
+
+01     VARIANCEREPORTTOPICLINE.
+       02  FILLER                  PIC X(7)    VALUE "SHOP ID".
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  FILLER                  PIC X(15)   VALUE "SHOP NAME".
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  FILLER                  PIC X(6)    VALUE "COLOR".
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  FILLER                  PIC X(7)    VALUE "CURRENT".
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  FILLER                  PIC X(5)    VALUE "PRIOR".
+       02  FILLER                  PIC X(3)    VALUE SPACES.
+       02  FILLER                  PIC X(8)    VALUE "VARIANCE".
+       02  FILLER                  PIC X(3)    VALUE SPACES.
+       02  FILLER                  PIC X(4)    VALUE "DIR".
+
+01     VARIANCEDETAILLINE.
+       02  PRNVARSHOPID            PIC 9(5).
+       02  FILLER                  PIC X(4)    VALUE SPACES.
+       02  PRNVARSHOPNAME          PIC X(15).
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  PRNVARCOLORNAME         PIC X(5).
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  PRNVARCURRENT           PIC ZZ,ZZ9.
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  PRNVARPRIOR             PIC ZZ,ZZ9.
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  PRNVARVARIANCE          PIC ++++9.
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  PRNVARDIRECTION         PIC X(4).
+
+01     VARIANCEGRANDTOTALLINE.
+       02  FILLER                  PIC X(12)   VALUE "GRAND TOTAL".
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  PRNVARGRANDCOLORNAME    PIC X(5).
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  PRNVARGRANDCURRENT      PIC ZZZ,ZZ9.
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  PRNVARGRANDPRIOR        PIC ZZZ,ZZ9.
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  PRNVARGRANDVARIANCE     PIC +++++9.
+       02  FILLER                  PIC X(2)    VALUE SPACES.
+       02  PRNVARGRANDDIRECTION    PIC X(4).
+
 PROCEDURE DIVISION.
 BEGIN.
-       MOVE "JEAN THERAPY" TO SHOPNAME(3), SHOPQUERY
-       MOVE 00734 TO TOTALSOLD(3,1)
-       MOVE 04075 TO TOTALSOLD(3,2)
-       MOVE 01187 TO TOTALSOLD(3,3)
-
-       SET SHOPIDX TO 1
-       SEARCH SHOP AT END DISPLAY "SHOP NOT FOUND"
-           WHEN SHOPNAME(SHOPIDX) = SHOPQUERY
+       PERFORM LOADSHOPSALESTABLE
+
+       DISPLAY "ENTER RUN DATE (YYYYMMDD) OR BLANK FOR TODAY - "
+           WITH NO ADVANCING
+       ACCEPT RUNDATEENTRY
+       IF RUNDATEENTRY = SPACES
+           ACCEPT RUNDATE FROM DATE YYYYMMDD
+       ELSE
+           MOVE RUNDATEENTRY TO RUNDATE
+       END-IF
+
+       DISPLAY "ENTER REPORT MODE - (L)OOKUP ONE SHOP, (R)CHAIN REPORT, "
+           "OR (V)ARIANCE REPORT, OR BLANK FOR CHAIN REPORT - "
+           WITH NO ADVANCING
+       ACCEPT REPORTMODEENTRY
+       IF REPORTMODEENTRY = SPACE
+           MOVE "R" TO REPORTMODE
+       ELSE
+           MOVE REPORTMODEENTRY TO REPORTMODE
+       END-IF
+
+       EVALUATE TRUE
+           WHEN CHAINREPORTMODE
+               PERFORM PRINTCHAINREPORT
+           WHEN VARIANCEREPORTMODE
+               PERFORM LOADPRIORSHOPSALESTABLE
+               PERFORM PRINTVARIANCEREPORT
+           WHEN OTHER
+               PERFORM PRINTSHOPLOOKUP
+       END-EVALUATE
+
+       PERFORM WRITEOPERATIONSLOG
+       STOP RUN.
+
+*>   Every batch job in the chain appends one summary line to the
+*>   shared OPERATIONSLOGFILE - job name, run date, records in, records
+*>   out, and rejects - so a single file gives an overview of everyone's
+*>   night's work instead of five separate control-total files.
+WRITEOPERATIONSLOG.
+       OPEN EXTEND OPERATIONSLOGFILE
+       IF NOT OPERATIONSLOGFILEOK
+           OPEN OUTPUT OPERATIONSLOGFILE
+       END-IF
+       MOVE "JEANSREPORT"      TO OPLOGJOBNAME
+       MOVE RUNDATE            TO OPLOGRUNDATE
+       COMPUTE OPLOGRECORDSIN = OCCUPIEDSHOPCOUNT + OCCUPIEDPRIORSHOPCOUNT
+       MOVE ZERO               TO OPLOGRECORDSOUT
+       MOVE ZERO               TO OPLOGREJECTS
+       WRITE OPERATIONSLOGREC
+       CLOSE OPERATIONSLOGFILE.
+
+PRINTSHOPLOOKUP.
+       DISPLAY "ENTER SHOP ID TO QUERY - " WITH NO ADVANCING
+       ACCEPT SHOPIDQUERY
+
+       SEARCH ALL SHOP AT END DISPLAY "SHOP NOT FOUND"
+           WHEN SHOPID(SHOPIDX) = SHOPIDQUERY
                MOVE TOTALSOLD(SHOPIDX,1) TO PRNWHITETOTAL
                MOVE TOTALSOLD(SHOPIDX,2) TO PRNBLUETOTAL
                MOVE TOTALSOLD(SHOPIDX,3) TO PRNBLACKTOTAL
-               DISPLAY "SOLD BY " SHOPQUERY
+               DISPLAY "SOLD BY " SHOPNAME(SHOPIDX)
                DISPLAY PRNWHITETOTAL
                DISPLAY PRNBLUETOTAL
                DISPLAY PRNBLACKTOTAL
+       END-SEARCH.
+
+PRINTCHAINREPORT.
+       MOVE RUNDATE TO PRNCHAINREPORTDATE
+       DISPLAY CHAINREPORTHEADINGLINE
+       DISPLAY CHAINREPORTTOPICLINE
+
+       PERFORM PRINTCHAINSHOPLINE
+           VARYING SHOPIDX FROM 1 BY 1 UNTIL SHOPIDX > OCCUPIEDSHOPCOUNT
+
+       MOVE CHAINWHITETOTAL TO PRNGRANDWHITE
+       MOVE CHAINBLUETOTAL  TO PRNGRANDBLUE
+       MOVE CHAINBLACKTOTAL TO PRNGRANDBLACK
+       DISPLAY CHAINGRANDTOTALLINE.
+
+PRINTCHAINSHOPLINE.
+       MOVE SHOPID(SHOPIDX)      TO PRNCHAINSHOPID
+       MOVE SHOPNAME(SHOPIDX)    TO PRNCHAINSHOPNAME
+       MOVE TOTALSOLD(SHOPIDX,1) TO PRNCHAINWHITE
+       MOVE TOTALSOLD(SHOPIDX,2) TO PRNCHAINBLUE
+       MOVE TOTALSOLD(SHOPIDX,3) TO PRNCHAINBLACK
+       DISPLAY CHAINSHOPDETAILLINE
+
+       ADD TOTALSOLD(SHOPIDX,1) TO CHAINWHITETOTAL
+       ADD TOTALSOLD(SHOPIDX,2) TO CHAINBLUETOTAL
+       ADD TOTALSOLD(SHOPIDX,3) TO CHAINBLACKTOTAL.
+
+*> SEARCH ALL requires SHOP to stay in ascending SHOPID order, so the
+*> extract must already be maintained in ascending SHOPID order on disk.
+LOADSHOPSALESTABLE.
+       OPEN INPUT SHOPSALESEXTRACT
+       READ SHOPSALESEXTRACT
+           AT END SET ENDOFSHOPSALESEXTRACT TO TRUE
+       END-READ
+       PERFORM STORESHOPSALES UNTIL ENDOFSHOPSALESEXTRACT
+       CLOSE SHOPSALESEXTRACT.
+
+STORESHOPSALES.
+       ADD 1 TO OCCUPIEDSHOPCOUNT
+       MOVE SHOPID-SSE        TO SHOPID(OCCUPIEDSHOPCOUNT)
+       MOVE SHOPNAME-SSE      TO SHOPNAME(OCCUPIEDSHOPCOUNT)
+       MOVE TOTALSOLD-SSE(1)  TO TOTALSOLD(OCCUPIEDSHOPCOUNT,1)
+       MOVE TOTALSOLD-SSE(2)  TO TOTALSOLD(OCCUPIEDSHOPCOUNT,2)
+       MOVE TOTALSOLD-SSE(3)  TO TOTALSOLD(OCCUPIEDSHOPCOUNT,3)
+       READ SHOPSALESEXTRACT
+           AT END SET ENDOFSHOPSALESEXTRACT TO TRUE
+       END-READ.
+
+*> SEARCH ALL requires PRIORSHOP to stay in ascending PRIORSHOPID order,
+*> so the prior-period extract must already be maintained in ascending
+*> SHOPID order on disk, the same as the current-period extract. No
+*> prior-period extract on disk yet (first period run) is not an error -
+*> it just means there is nothing to compare against, the same way
+*> LISTING10-4's FINDLASTCHECKPOINT treats a missing checkpoint file as
+*> "nothing to restart from" rather than aborting.
+LOADPRIORSHOPSALESTABLE.
+       OPEN INPUT PRIORSHOPSALESEXTRACT
+       IF PRIORSHOPSALESEXTRACTOK
+           READ PRIORSHOPSALESEXTRACT
+               AT END SET ENDOFPRIORSHOPSALESEXTRACT TO TRUE
+           END-READ
+           PERFORM STOREPRIORSHOPSALES UNTIL ENDOFPRIORSHOPSALESEXTRACT
+           CLOSE PRIORSHOPSALESEXTRACT
+       ELSE
+           SET ENDOFPRIORSHOPSALESEXTRACT TO TRUE
+       END-IF.
+
+STOREPRIORSHOPSALES.
+       ADD 1 TO OCCUPIEDPRIORSHOPCOUNT
+       MOVE PRIORSHOPID-PSE       TO PRIORSHOPID(OCCUPIEDPRIORSHOPCOUNT)
+       MOVE PRIORSHOPNAME-PSE     TO PRIORSHOPNAME(OCCUPIEDPRIORSHOPCOUNT)
+       MOVE PRIORTOTALSOLD-PSE(1) TO PRIORTOTALSOLD(OCCUPIEDPRIORSHOPCOUNT,1)
+       MOVE PRIORTOTALSOLD-PSE(2) TO PRIORTOTALSOLD(OCCUPIEDPRIORSHOPCOUNT,2)
+       MOVE PRIORTOTALSOLD-PSE(3) TO PRIORTOTALSOLD(OCCUPIEDPRIORSHOPCOUNT,3)
+       READ PRIORSHOPSALESEXTRACT
+           AT END SET ENDOFPRIORSHOPSALESEXTRACT TO TRUE
+       END-READ.
+
+PRINTVARIANCEREPORT.
+       MOVE RUNDATE TO PRNVARREPORTDATE
+       DISPLAY VARIANCEREPORTHEADINGLINE
+       DISPLAY VARIANCEREPORTTOPICLINE
+
+       PERFORM PRINTVARIANCESHOP
+           VARYING SHOPIDX FROM 1 BY 1 UNTIL SHOPIDX > OCCUPIEDSHOPCOUNT
+
+       PERFORM PRINTVARIANCEGRANDTOTALLINE
+           VARYING COLORIDX FROM 1 BY 1 UNTIL COLORIDX > 3.
+
+PRINTVARIANCESHOP.
+       SET PRIORSHOPNOTFOUND TO TRUE
+       SEARCH ALL PRIORSHOP AT END CONTINUE
+           WHEN PRIORSHOPID(PRIORSHOPIDX) = SHOPID(SHOPIDX)
+               SET PRIORSHOPFOUND TO TRUE
        END-SEARCH
-       STOP RUN.
+
+       PERFORM PRINTVARIANCECOLORLINE
+           VARYING COLORIDX FROM 1 BY 1 UNTIL COLORIDX > 3.
+
+PRINTVARIANCECOLORLINE.
+       IF PRIORSHOPFOUND
+           MOVE PRIORTOTALSOLD(PRIORSHOPIDX, COLORIDX) TO PRIORCOLORTOTAL
+       ELSE
+           MOVE ZERO TO PRIORCOLORTOTAL
+       END-IF
+
+       COMPUTE VARIANCEAMOUNT = TOTALSOLD(SHOPIDX, COLORIDX) - PRIORCOLORTOTAL
+       PERFORM SETVARIANCEDIRECTIONTEXT
+
+       ADD TOTALSOLD(SHOPIDX, COLORIDX) TO VARCHAINCURRENTTOTAL(COLORIDX)
+       ADD PRIORCOLORTOTAL             TO VARCHAINPRIORTOTAL(COLORIDX)
+
+       MOVE SHOPID(SHOPIDX)   TO PRNVARSHOPID
+       MOVE SHOPNAME(SHOPIDX) TO PRNVARSHOPNAME
+       EVALUATE COLORIDX
+           WHEN 1 MOVE "WHITE" TO PRNVARCOLORNAME
+           WHEN 2 MOVE "BLUE"  TO PRNVARCOLORNAME
+           WHEN 3 MOVE "BLACK" TO PRNVARCOLORNAME
+       END-EVALUATE
+       MOVE TOTALSOLD(SHOPIDX, COLORIDX) TO PRNVARCURRENT
+       MOVE PRIORCOLORTOTAL             TO PRNVARPRIOR
+       MOVE VARIANCEAMOUNT              TO PRNVARVARIANCE
+       MOVE VARIANCEDIRECTIONTEXT       TO PRNVARDIRECTION
+       DISPLAY VARIANCEDETAILLINE.
+
+SETVARIANCEDIRECTIONTEXT.
+       EVALUATE TRUE
+           WHEN VARIANCEAMOUNT > 0 MOVE "UP"   TO VARIANCEDIRECTIONTEXT
+           WHEN VARIANCEAMOUNT < 0 MOVE "DOWN" TO VARIANCEDIRECTIONTEXT
+           WHEN OTHER               MOVE "SAME" TO VARIANCEDIRECTIONTEXT
+       END-EVALUATE.
+
+PRINTVARIANCEGRANDTOTALLINE.
+       COMPUTE VARIANCEAMOUNT =
+           VARCHAINCURRENTTOTAL(COLORIDX) - VARCHAINPRIORTOTAL(COLORIDX)
+       PERFORM SETVARIANCEDIRECTIONTEXT
+
+       EVALUATE COLORIDX
+           WHEN 1 MOVE "WHITE" TO PRNVARGRANDCOLORNAME
+           WHEN 2 MOVE "BLUE"  TO PRNVARGRANDCOLORNAME
+           WHEN 3 MOVE "BLACK" TO PRNVARGRANDCOLORNAME
+       END-EVALUATE
+       MOVE VARCHAINCURRENTTOTAL(COLORIDX) TO PRNVARGRANDCURRENT
+       MOVE VARCHAINPRIORTOTAL(COLORIDX)   TO PRNVARGRANDPRIOR
+       MOVE VARIANCEAMOUNT                 TO PRNVARGRANDVARIANCE
+       MOVE VARIANCEDIRECTIONTEXT           TO PRNVARGRANDDIRECTION
+       DISPLAY VARIANCEGRANDTOTALLINE.
