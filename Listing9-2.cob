@@ -1,17 +1,24 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. LISTING9-2.
 
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-       CURRENCY SIGN IS "€".
-
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-01     EDIT1   PIC €€€,€€9.99.
+01     CURRENCYSYMBOL  PIC X(3) VALUE "$".
+01     EDIT1           PIC ZZZ,ZZ9.99.
+01     PRNEDIT1.
+       02 PRNCURRENCYSYMBOL PIC X(3).
+       02 PRNEDITVALUE      PIC ZZZ,ZZ9.99.
 
 PROCEDURE DIVISION.
 BEGIN.
+       DISPLAY "CURRENCY SIGN (BLANK FOR DEFAULT $): " WITH NO ADVANCING
+       ACCEPT CURRENCYSYMBOL
+       IF CURRENCYSYMBOL = SPACES
+           MOVE "$" TO CURRENCYSYMBOL
+       END-IF
+
        MOVE 12345.95 TO EDIT1
-       DISPLAY "EDIT1 = " EDIT1
+       MOVE CURRENCYSYMBOL TO PRNCURRENCYSYMBOL
+       MOVE EDIT1 TO PRNEDITVALUE
+       DISPLAY "EDIT1 = " PRNEDIT1
        STOP RUN.
